@@ -0,0 +1,111 @@
+      ******************************************************************
+      * Author: Vinicius Azevedo
+      * Date: 18/04/2020
+      * Purpose: Acadêmico
+      * Tectonics: cobc
+      ******************************************************************
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. PROG43.
+      *Relatorio de reconciliacao entre clientes.dat e funcionarios.dat:
+      *percorre o cadastro de funcionarios e, pelo CPF (chave
+      *alternativa de ARQUIVO-CLIENTE, ver SELCLIENTE.cob), verifica
+      *quais funcionarios tambem estao cadastrados como clientes.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELFUNCIONARIO.cob'.
+           COPY 'SELCLIENTE.cob'.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+           COPY 'FDFUNCIONARIO.cob'.
+           COPY 'FDCLIENTE.cob'.
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO-FUNCIONARIO PIC X VALUE 'N'.
+       77  WS-CLIENTE-ENCONTRADO     PIC X VALUE 'N'.
+       77  WS-TOTAL-FUNCIONARIOS     PIC 9(06) VALUE ZEROS.
+       77  WS-TOTAL-DIVERGENTES      PIC 9(06) VALUE ZEROS.
+           COPY 'WSFUNCIONARIO.cob'.
+           COPY 'WSRELATORIO.cob'.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-BEGIN.
+           ACCEPT WS-DATA-EXECUCAO-RELATORIO FROM DATE YYYYMMDD.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN INPUT ARQUIVO-CLIENTE.
+
+           MOVE 'N' TO FINAL-ARQUIVO-FUNCIONARIO.
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
+           PERFORM VERIFICA-FUNCIONARIO
+               UNTIL FINAL-ARQUIVO-FUNCIONARIO = 'S'.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-CLIENTE.
+
+           DISPLAY ' '.
+           DISPLAY 'TOTAL DE FUNCIONARIOS ANALISADOS: '
+                   WS-TOTAL-FUNCIONARIOS.
+           DISPLAY 'TOTAL CADASTRADOS TAMBEM COMO CLIENTE (CPF): '
+                   WS-TOTAL-DIVERGENTES.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LEIA-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD AT END
+               MOVE 'S' TO FINAL-ARQUIVO-FUNCIONARIO.
+
+       VERIFICA-FUNCIONARIO.
+           ADD 1 TO WS-TOTAL-FUNCIONARIOS.
+      *CPF em branco (cargas antigas) nao pode ser usado na busca pois
+      *casaria com qualquer cliente tambem sem CPF preenchido.
+           IF FUNCIONARIO-CPF NOT = SPACES
+               MOVE FUNCIONARIO-CPF TO CLIENTE-CPF
+               READ ARQUIVO-CLIENTE KEY IS CLIENTE-CPF
+                   INVALID KEY
+                       MOVE 'N' TO WS-CLIENTE-ENCONTRADO
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-CLIENTE-ENCONTRADO
+               END-READ
+               IF WS-CLIENTE-ENCONTRADO = 'S'
+                   PERFORM EXIBE-DIVERGENCIA
+               END-IF
+           END-IF.
+
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
+
+       EXIBE-DIVERGENCIA.
+           IF WS-CONTADOR-LINHA-RELATORIO = ZEROS
+               PERFORM IMPRIME-CABECALHO
+           END-IF.
+           ADD 1 TO WS-TOTAL-DIVERGENTES.
+           DISPLAY 'FUNCIONARIO CODIGO: ' FUNCIONARIO-CODIGO
+                   '  NOME: ' FUNCIONARIO-NOME.
+           DISPLAY '  CPF: ' FUNCIONARIO-CPF
+                   '  TAMBEM CADASTRADO COMO CLIENTE CODIGO: '
+                   CLIENTE-CODIGO.
+           DISPLAY '=================================================='.
+           ADD 1 TO WS-CONTADOR-LINHA-RELATORIO.
+           IF WS-CONTADOR-LINHA-RELATORIO >=
+                   WS-LINHAS-POR-PAGINA-RELATORIO
+               MOVE ZEROS TO WS-CONTADOR-LINHA-RELATORIO
+           END-IF.
+
+       IMPRIME-CABECALHO.
+           ADD 1 TO WS-NUMERO-PAGINA-RELATORIO.
+           DISPLAY ' '.
+           DISPLAY 'RECONCILIACAO CLIENTES X FUNCIONARIOS (POR CPF)'
+                   '          DATA: '
+                   WS-DIA-EXEC-RELATORIO '/' WS-MES-EXEC-RELATORIO '/'
+                   WS-ANO-EXEC-RELATORIO
+                   '          PAGINA: ' WS-NUMERO-PAGINA-RELATORIO.
+           DISPLAY '=================================================='.
+           MOVE ZEROS TO WS-CONTADOR-LINHA-RELATORIO.
