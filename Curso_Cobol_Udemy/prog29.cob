@@ -22,7 +22,10 @@
            05 FILLER     PIC X(2) VALUE '  '.
            05 ENDERECO   PIC X(20).
            05 FILLER     PIC X(2) VALUE '  '.
-           05 SALARIO    PIC 9(4)V9(2).
+           05 SALARIO    PIC 9(7)V9(2).
+
+       01  WS-DESCONTO         PIC 9(7)V9(2).
+       01  WS-SALARIO-LIQUIDO  PIC 9(7)V9(2).
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
@@ -32,5 +35,10 @@
            MOVE 'Rua Principal n 54' TO ENDERECO.
            MOVE 2500.50 TO SALARIO.
            DISPLAY FUNCIONARIO.
+
+           COMPUTE WS-DESCONTO = SALARIO * 0.11.
+           COMPUTE WS-SALARIO-LIQUIDO = SALARIO - WS-DESCONTO.
+           DISPLAY 'DESCONTO (INSS 11%): ' WS-DESCONTO.
+           DISPLAY 'SALARIO LIQUIDO: ' WS-SALARIO-LIQUIDO.
        PROGRAM-DONE.
            STOP RUN.
