@@ -16,38 +16,66 @@
        FILE-CONTROL.
       *Select irá associar a parte lógica ao arquivo físico.
       *Não existe o comando OPTIONAL em arquivos indexados.
-           SELECT ARQUIVO-FUNCIONARIO
-           ASSIGN TO 'funcionarios.dat'
-           ORGANIZATION IS INDEXED
-      *Arquivo sera indexado agora
-           RECORD KEY IS FUNCIONARIO-CODIGO
-      *Sera criado uma key para cada input do arquivo.
-           ACCESS MODE IS DYNAMIC.
-      *Modo de acesso é dinâmico.
+           COPY 'SELFUNCIONARIO.cob'.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
        FILE SECTION.
       *Contém a parte lógica do registro.
-       FD  ARQUIVO-FUNCIONARIO.
-       01  FUNCIONARIO-REGISTRO.
-           05 FUNCIONARIO-CODIGO PIC 9(4).
-           05 FUNCIONARIO-NOME PIC X(20).
-           05 FUNCIONARIO-ENDERECO PIC X(50).
-           05 FUNCIONARIO-TELEFONE PIC X(15).
-           05 FUNCIONARIO-EMAIL PIC X(30).
+           COPY 'FDFUNCIONARIO.cob'.
 
        WORKING-STORAGE SECTION.
+       01  WS-TOTAL-GRAVADOS PIC 9(06) VALUE ZERO.
+       01  WS-ARQUIVO-TEM-DADOS PIC X VALUE 'N'.
+       01  WS-CONFIRMA PIC X VALUE 'N'.
+           COPY 'WSFUNCIONARIO.cob'.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
        PROGRAM-BEGIN.
 
-           OPEN OUTPUT ARQUIVO-FUNCIONARIO.
-      *Se o arquivo não tiver sido criado ele será criado para ler/grava
-      *Ou se ele ja tiver sido criado, ele sera apagado e recriado.
+           DISPLAY 'ARQUIVO_FUNCIONARIOS' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-NOME-ARQUIVO FROM ENVIRONMENT-VALUE
+               ON EXCEPTION
+                   MOVE 'funcionarios.dat' TO WS-NOME-ARQUIVO
+           END-ACCEPT.
 
-           CLOSE ARQUIVO-FUNCIONARIO.
+      *Antes de recriar o arquivo (o que apagaria todos os registros
+      *ja cadastrados), verifica se ele ja existe e ja tem dados.
+           MOVE 'N' TO WS-ARQUIVO-TEM-DADOS.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           IF WS-STATUS-ARQUIVO-FUNCIONARIO = '00'
+               READ ARQUIVO-FUNCIONARIO NEXT RECORD
+                   AT END
+                       MOVE 'N' TO WS-ARQUIVO-TEM-DADOS
+                   NOT AT END
+                       MOVE 'S' TO WS-ARQUIVO-TEM-DADOS
+               END-READ
+               CLOSE ARQUIVO-FUNCIONARIO
+           END-IF.
+
+           MOVE 'S' TO WS-CONFIRMA.
+           IF WS-ARQUIVO-TEM-DADOS = 'S'
+               DISPLAY 'ATENCAO: ' WS-NOME-ARQUIVO
+                       ' JA EXISTE E CONTEM REGISTROS.'
+               DISPLAY 'RECRIA-LO APAGARA TODOS OS FUNCIONARIOS'
+                       ' JA CADASTRADOS.'
+               DISPLAY 'CONFIRMA A RECRIACAO DO ARQUIVO? (S/N)'
+               ACCEPT WS-CONFIRMA
+           END-IF.
+
+           IF WS-CONFIRMA = 'S' OR WS-CONFIRMA = 's'
+      *Se o arquivo não tiver sido criado ele será criado para
+      *ler/gravar; se ja existir e o usuario confirmar, sera
+      *apagado e recriado vazio.
+               OPEN OUTPUT ARQUIVO-FUNCIONARIO
+               CLOSE ARQUIVO-FUNCIONARIO
+           ELSE
+               DISPLAY 'OPERACAO CANCELADA. O ARQUIVO NAO FOI ALTERADO.'
+           END-IF.
+
+           DISPLAY 'TOTAL DE REGISTROS GRAVADOS NESTA EXECUCAO: '
+                   WS-TOTAL-GRAVADOS.
 
        PROGRAM-DONE.
 
