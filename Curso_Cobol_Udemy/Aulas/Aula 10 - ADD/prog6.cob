@@ -1,24 +1,33 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG6.
+      *programas que demonstra o uso do ADD
+      *ADD é um comando que adiciona um valor a uma variável numérica.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-
-       01  IDADE PIC 9(2).
+       01 IDADE PIC 9(2).
+       01 WS-DATA-ATUAL.
+           05 ANO-ATUAL PIC 9(4).
+           05 FILLER    PIC 9(4).
+       01 ANO-ALVO PIC 9(4).
+       01 ANOS-PARA-ALVO PIC S9(4).
 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
 
-           DISPLAY "Informe sua idade".
+           DISPLAY 'Qual a sua idade? '.
            ACCEPT IDADE.
+           DISPLAY 'Hoje voce tem ' IDADE ' anos.'.
 
-           DISPLAY "Hoje voce tem " IDADE "anos".
-
-           ADD 7 TO IDADE.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           DISPLAY 'Em que ano voce quer saber sua idade? '.
+           ACCEPT ANO-ALVO.
 
-           DISPLAY "Voce em 7 anos tera " IDADE "anos".
+           COMPUTE ANOS-PARA-ALVO = ANO-ALVO - ANO-ATUAL.
+           ADD ANOS-PARA-ALVO TO IDADE.
+           DISPLAY 'Em ' ANO-ALVO ' voce tera ' IDADE ' anos.'.
 
        PROGRAM-DONE.
            STOP RUN.
