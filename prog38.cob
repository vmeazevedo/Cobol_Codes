@@ -15,32 +15,66 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY 'SELFUNCIONARIO.cob'.
+           SELECT ARQUIVO-AUDITORIA
+           ASSIGN TO 'auditoria_funcionarios.log'
+           ORGANIZATION IS LINE SEQUENTIAL.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
        FILE SECTION.
            COPY 'FDFUNCIONARIO.cob'.
 
+       FD  ARQUIVO-AUDITORIA.
+       01  REGISTRO-AUDITORIA PIC X(220).
+
        WORKING-STORAGE SECTION.
 
        77  REGISTRO-ENCONTRADO PIC X.
       *Possui o mesmo tamanho do COD do funcionario
-       77  CODIGO-FUNCIONARIO-ALTERAR PIC 9(5).
+       77  CODIGO-FUNCIONARIO-ALTERAR PIC 9(6).
       *Campo que sera alterado.
        77  QUAL-CAMPO PIC 9.
+       77  WS-CAMPO-VALIDO PIC X VALUE 'N'.
+       77  WS-POS-ARROBA PIC 9(02) VALUE ZERO.
+       77  WS-OPERADOR PIC X(20) VALUE SPACES.
+       77  WS-NOME-CAMPO PIC X(15) VALUE SPACES.
+       77  WS-VALOR-ANTIGO PIC X(50) VALUE SPACES.
+       77  WS-VALOR-NOVO PIC X(50) VALUE SPACES.
+       77  WS-EDICAO-CONCLUIDA PIC X VALUE 'N'.
+       77  WS-REGISTRO-ALTERADO PIC X VALUE 'N'.
+       77  WS-TOTAL-ALTERADOS PIC 9(06) VALUE ZERO.
+           COPY 'WSFUNCIONARIO.cob'.
+       01  WS-DATA-HORA.
+           05 WS-DATA-ATUAL.
+               10 WS-ANO-ATUAL  PIC 9(04).
+               10 WS-MES-ATUAL  PIC 9(02).
+               10 WS-DIA-ATUAL  PIC 9(02).
+           05 WS-HORA-ATUAL.
+               10 WS-HOR-ATUAL  PIC 9(02).
+               10 WS-MIN-ATUAL  PIC 9(02).
+               10 WS-SEG-ATUAL  PIC 9(02).
+               10 FILLER        PIC 9(02).
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
        PROGRAM-BEGIN.
 
+           DISPLAY 'INFORME O SEU CODIGO DE OPERADOR: '.
+           ACCEPT WS-OPERADOR.
+
            OPEN I-O ARQUIVO-FUNCIONARIO.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
            PERFORM PEGA-REGISTRO-FUNCIONARIO.
 
            PERFORM ALTERAR-REGISTRO
                UNTIL FUNCIONARIO-CODIGO = ZERO.
 
            CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-AUDITORIA.
+
+           DISPLAY 'TOTAL DE REGISTROS ALTERADOS NESTA EXECUCAO: '
+                   WS-TOTAL-ALTERADOS.
        PROGRAM-DONE.
            STOP RUN.
 
@@ -50,7 +84,7 @@
            MOVE ZERO TO FUNCIONARIO-CODIGO.
       *Pergunta qual o registro que deve ser alterado
            DISPLAY 'INFORME O CODIGO DO FUNCIONARIO'
-           DISPLAY 'PARA ALTERAR (1-99999'.
+           DISPLAY 'PARA ALTERAR (1-999999)'.
            DISPLAY 'DIGITE 0(ZERO) PARA CANCELAR'.
            ACCEPT CODIGO-FUNCIONARIO-ALTERAR.
       *Atribui o codigo fornecido ao registro.
@@ -71,48 +105,125 @@
            IF REGISTRO-ENCONTRADO = 'N'
                DISPLAY 'REGISTRO NAO ENCONTRADO'
                DISPLAY 'INFORME O CODIGO DO FUNCIONARIO'
-               DISPLAY 'PARA ALTERAR (1-9999)'
+               DISPLAY 'PARA ALTERAR (1-999999)'
                DISPLAY 'DIGITE 0(ZERO) PARA CANCELAR: '
                ACCEPT CODIGO-FUNCIONARIO-ALTERAR.
            MOVE CODIGO-FUNCIONARIO-ALTERAR TO FUNCIONARIO-CODIGO.
 
        ALTERAR-REGISTRO.
+      *Permite alterar varios campos do mesmo registro antes de
+      *regravar, gravando uma linha de auditoria por campo alterado.
+           MOVE 'N' TO WS-EDICAO-CONCLUIDA.
+           MOVE 'N' TO WS-REGISTRO-ALTERADO.
+
+           PERFORM UNTIL WS-EDICAO-CONCLUIDA = 'S'
       *Exibir todos os campos do registro.
-           DISPLAY ' '.
-           DISPLAY 'CODIGO: ' FUNCIONARIO-CODIGO.
-           DISPLAY '1.NOME: ' FUNCIONARIO-NOME.
-           DISPLAY '2.ENDERECO: ' FUNCIONARIO-ENDERECO.
-           DISPLAY '3.TELEFONE: ' FUNCIONARIO-TELEFONE.
-           DISPLAY '4.EMAIL: ' FUNCIONARIO-EMAIL.
-           DISPLAY ' '.
-      *O usuario deve escolher um campo para alterar.
-           DISPLAY 'DIGITE O NUMERO DO CAMPO.'
-           DISPLAY ' PARA ALTERAR (1-4) OU 0(ZERO) PARA SAIR.'.
-           ACCEPT QUAL-CAMPO.
-           IF QUAL-CAMPO > 4
-                   DISPLAY 'CAMPO INVALIDO.'.
-
-           PERFORM MUDA-E-GRAVA-UM-CAMPO.
+               DISPLAY ' '
+               DISPLAY 'CODIGO: ' FUNCIONARIO-CODIGO
+               DISPLAY '1.NOME: ' FUNCIONARIO-NOME
+               DISPLAY '2.ENDERECO: ' FUNCIONARIO-ENDERECO
+               DISPLAY '3.TELEFONE: ' FUNCIONARIO-TELEFONE
+               DISPLAY '4.EMAIL: ' FUNCIONARIO-EMAIL
+               DISPLAY ' '
+      *O usuario pode escolher varios campos, um por vez.
+               DISPLAY 'DIGITE O NUMERO DO CAMPO PARA ALTERAR (1-4)'
+               DISPLAY ' OU 0(ZERO) PARA FINALIZAR ESTE REGISTRO.'
+               ACCEPT QUAL-CAMPO
+               IF QUAL-CAMPO = 0
+                   MOVE 'S' TO WS-EDICAO-CONCLUIDA
+               ELSE
+                   IF QUAL-CAMPO > 4
+                       DISPLAY 'CAMPO INVALIDO.'
+                   ELSE
+                       PERFORM MUDA-UM-CAMPO
+                       MOVE 'S' TO WS-REGISTRO-ALTERADO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WS-REGISTRO-ALTERADO = 'S'
+               PERFORM REESCREVER-REGISTRO.
 
            PERFORM PEGA-REGISTRO-FUNCIONARIO.
 
-       MUDA-E-GRAVA-UM-CAMPO.
+       MUDA-UM-CAMPO.
            IF QUAL-CAMPO = 1
+               MOVE 'NOME' TO WS-NOME-CAMPO
+               MOVE FUNCIONARIO-NOME TO WS-VALOR-ANTIGO
                DISPLAY 'INFORME O NOME: '
-               ACCEPT FUNCIONARIO-NOME.
+               ACCEPT FUNCIONARIO-NOME
+               MOVE FUNCIONARIO-NOME TO WS-VALOR-NOVO.
            IF QUAL-CAMPO = 2
+               MOVE 'ENDERECO' TO WS-NOME-CAMPO
+               MOVE FUNCIONARIO-ENDERECO TO WS-VALOR-ANTIGO
                DISPLAY 'INFORME O ENDERECO: '
-               ACCEPT FUNCIONARIO-ENDERECO.
+               ACCEPT FUNCIONARIO-ENDERECO
+               MOVE FUNCIONARIO-ENDERECO TO WS-VALOR-NOVO.
            IF QUAL-CAMPO = 3
-               DISPLAY 'INFORME O TELEFONE: '
-               ACCEPT FUNCIONARIO-TELEFONE.
+               MOVE 'TELEFONE' TO WS-NOME-CAMPO
+               MOVE FUNCIONARIO-TELEFONE TO WS-VALOR-ANTIGO
+               MOVE 'N' TO WS-CAMPO-VALIDO
+               PERFORM UNTIL WS-CAMPO-VALIDO = 'S'
+                   DISPLAY 'INFORME O TELEFONE: '
+                   ACCEPT FUNCIONARIO-TELEFONE
+                   PERFORM VALIDA-TELEFONE
+               END-PERFORM
+               MOVE FUNCIONARIO-TELEFONE TO WS-VALOR-NOVO.
            IF QUAL-CAMPO = 4
-               DISPLAY 'INFORME O EMAIL: '
-               ACCEPT FUNCIONARIO-EMAIL.
-
-           PERFORM REESCREVER-REGISTRO.
+               MOVE 'EMAIL' TO WS-NOME-CAMPO
+               MOVE FUNCIONARIO-EMAIL TO WS-VALOR-ANTIGO
+               MOVE 'N' TO WS-CAMPO-VALIDO
+               PERFORM UNTIL WS-CAMPO-VALIDO = 'S'
+                   DISPLAY 'INFORME O EMAIL: '
+                   ACCEPT FUNCIONARIO-EMAIL
+                   PERFORM VALIDA-EMAIL
+               END-PERFORM
+               MOVE FUNCIONARIO-EMAIL TO WS-VALOR-NOVO.
+
+           IF QUAL-CAMPO > 0 AND QUAL-CAMPO < 5
+               PERFORM GRAVA-AUDITORIA.
+
+       VALIDA-TELEFONE.
+      *O telefone deve conter ao menos um digito numerico.
+           MOVE 'N' TO WS-CAMPO-VALIDO
+           MOVE ZERO TO WS-POS-ARROBA
+           IF FUNCIONARIO-TELEFONE NOT = SPACES
+               INSPECT FUNCIONARIO-TELEFONE
+                   TALLYING WS-POS-ARROBA
+                   FOR ALL '0' '1' '2' '3' '4' '5' '6' '7' '8' '9'
+               IF WS-POS-ARROBA > ZERO
+                   MOVE 'S' TO WS-CAMPO-VALIDO.
+           IF WS-CAMPO-VALIDO = 'N'
+               DISPLAY 'TELEFONE INVALIDO. INFORME APENAS NUMEROS.'.
+
+       VALIDA-EMAIL.
+      *O email deve conter o caractere @.
+           MOVE ZERO TO WS-POS-ARROBA.
+           INSPECT FUNCIONARIO-EMAIL
+               TALLYING WS-POS-ARROBA FOR ALL '@'.
+           IF WS-POS-ARROBA > ZERO
+               MOVE 'S' TO WS-CAMPO-VALIDO
+           ELSE
+               MOVE 'N' TO WS-CAMPO-VALIDO
+               DISPLAY 'EMAIL INVALIDO. DEVE CONTER O CARACTERE @.'.
 
        REESCREVER-REGISTRO.
            REWRITE FUNCIONARIO-REGISTRO
                INVALID KEY
-               DISPLAY 'ERRO AO REESCREVER O REGISTRO.'.
+               DISPLAY 'ERRO AO REESCREVER O REGISTRO.'
+               NOT INVALID KEY
+               ADD 1 TO WS-TOTAL-ALTERADOS
+           END-REWRITE.
+
+       GRAVA-AUDITORIA.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+           STRING WS-ANO-ATUAL '-' WS-MES-ATUAL '-' WS-DIA-ATUAL ' '
+                  WS-HOR-ATUAL ':' WS-MIN-ATUAL ':' WS-SEG-ATUAL
+                  ' OPERADOR=' WS-OPERADOR
+                  ' CODIGO=' FUNCIONARIO-CODIGO
+                  ' CAMPO=' WS-NOME-CAMPO
+                  ' ANTES=' WS-VALOR-ANTIGO
+                  ' DEPOIS=' WS-VALOR-NOVO
+                  DELIMITED BY SIZE INTO REGISTRO-AUDITORIA
+           WRITE REGISTRO-AUDITORIA.
