@@ -0,0 +1,85 @@
+      ******************************************************************
+      * Author: Vinicius Azevedo
+      * Date: 18/04/2020
+      * Purpose: Acadêmico
+      * Tectonics: cobc
+      ******************************************************************
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. PROG42.
+      *Gera o extrato de folha de pagamento (folha_pagamento.txt) a
+      *partir do cadastro mestre de funcionarios (funcionarios.dat),
+      *um funcionario por linha em colunas fixas, para ser consumido
+      *pelo sistema de folha de pagamento. Sem intervencao manual
+      *(somente DISPLAY de totais ao final), este programa pode ser
+      *chamado por um agendador de tarefas (cron ou equivalente) do
+      *mesmo jeito que o PROG41 ja e chamado em lote.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELFUNCIONARIO.cob'.
+
+           SELECT ARQUIVO-EXTRATO-FOLHA
+           ASSIGN TO 'folha_pagamento.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+           COPY 'FDFUNCIONARIO.cob'.
+
+       FD  ARQUIVO-EXTRATO-FOLHA.
+       01  EXTRATO-FOLHA-LINHA.
+           05 EXTRATO-FOLHA-CODIGO     PIC 9(6).
+           05 EXTRATO-FOLHA-NOME       PIC X(20).
+           05 EXTRATO-FOLHA-CPF        PIC X(11).
+           05 EXTRATO-FOLHA-DATANASC.
+              10 EXTRATO-FOLHA-DIANASC PIC 9(02).
+              10 EXTRATO-FOLHA-MESNASC PIC 9(02).
+              10 EXTRATO-FOLHA-ANONASC PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-ARQUIVO-FUNCIONARIO PIC X VALUE 'N'.
+       77  WS-TOTAL-EXTRAIDOS PIC 9(06) VALUE ZEROS.
+           COPY 'WSFUNCIONARIO.cob'.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT ARQUIVO-EXTRATO-FOLHA.
+
+           MOVE 'N' TO FINAL-ARQUIVO-FUNCIONARIO.
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
+           PERFORM GRAVA-LINHA-EXTRATO
+               UNTIL FINAL-ARQUIVO-FUNCIONARIO = 'S'.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-EXTRATO-FOLHA.
+
+           DISPLAY 'FUNCIONARIOS EXTRAIDOS PARA A FOLHA DE PAGAMENTO: '
+                   WS-TOTAL-EXTRAIDOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LEIA-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD AT END
+               MOVE 'S' TO FINAL-ARQUIVO-FUNCIONARIO.
+
+       GRAVA-LINHA-EXTRATO.
+           MOVE FUNCIONARIO-CODIGO TO EXTRATO-FOLHA-CODIGO.
+           MOVE FUNCIONARIO-NOME TO EXTRATO-FOLHA-NOME.
+           MOVE FUNCIONARIO-CPF TO EXTRATO-FOLHA-CPF.
+           MOVE FUNCIONARIO-DIANASC TO EXTRATO-FOLHA-DIANASC.
+           MOVE FUNCIONARIO-MESNASC TO EXTRATO-FOLHA-MESNASC.
+           MOVE FUNCIONARIO-ANONASC TO EXTRATO-FOLHA-ANONASC.
+
+           WRITE EXTRATO-FOLHA-LINHA.
+           ADD 1 TO WS-TOTAL-EXTRAIDOS.
+
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
