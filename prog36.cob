@@ -0,0 +1,113 @@
+      ******************************************************************
+      * Author: Vinicius Azevedo
+      * Date: 18/04/2020
+      * Purpose: Acadêmico
+      * Tectonics: cobc
+      ******************************************************************
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. PROG36.
+      *Migra funcionarios.dat do layout antigo (FUNCIONARIO-CODIGO
+      *PIC 9(4)) para o layout novo com o codigo ampliado para
+      *PIC 9(6) (ver FDFUNCIONARIO.cob). Passo a passo:
+      *  1. Pare todos os programas que usam o arquivo.
+      *  2. Renomeie o arquivo atual para funcionarios_old.dat.
+      *  3. Rode o PROG36: ele le funcionarios_old.dat com o layout
+      *     antigo e grava cada registro em funcionarios.dat (ou no
+      *     nome definido pela variavel ARQUIVO_FUNCIONARIOS, igual
+      *     aos demais programas desde o req035) com o layout novo.
+      *  4. Confira o total migrado exibido ao final e guarde o
+      *     arquivo antigo ate confirmar que o novo esta correto.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-FUNCIONARIO-ANTIGO
+           ASSIGN TO WS-NOME-ARQUIVO-ANTIGO
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS FUNCIONARIO-CODIGO-ANTIGO
+           ACCESS MODE IS SEQUENTIAL.
+
+           COPY 'SELFUNCIONARIO.cob'.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ARQUIVO-FUNCIONARIO-ANTIGO.
+       01  FUNCIONARIO-REGISTRO-ANTIGO.
+      *Layout antigo, com o codigo em apenas 4 digitos.
+           05 FUNCIONARIO-CODIGO-ANTIGO PIC 9(4).
+           05 FUNCIONARIO-NOME-ANTIGO PIC X(20).
+           05 FUNCIONARIO-ENDERECO-ANTIGO PIC X(50).
+           05 FUNCIONARIO-TELEFONE-ANTIGO PIC X(15).
+           05 FUNCIONARIO-EMAIL-ANTIGO PIC X(30).
+           05 FUNCIONARIO-RG-ANTIGO PIC X(11).
+           05 FUNCIONARIO-CPF-ANTIGO PIC X(11).
+           05 FUNCIONARIO-DATANASC-ANTIGO.
+               10 FUNCIONARIO-DIANASC-ANTIGO PIC 9(02).
+               10 FUNCIONARIO-MESNASC-ANTIGO PIC 9(02).
+               10 FUNCIONARIO-ANONASC-ANTIGO PIC 9(04).
+
+           COPY 'FDFUNCIONARIO.cob'.
+
+       WORKING-STORAGE SECTION.
+       01  WS-NOME-ARQUIVO-ANTIGO PIC X(30)
+               VALUE 'funcionarios_old.dat'.
+           COPY 'WSFUNCIONARIO.cob'.
+       01  WS-FIM-ARQUIVO PIC X VALUE 'N'.
+       01  WS-TOTAL-MIGRADOS PIC 9(06) VALUE ZERO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-BEGIN.
+
+           DISPLAY 'ARQUIVO_FUNCIONARIOS' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-NOME-ARQUIVO FROM ENVIRONMENT-VALUE
+               ON EXCEPTION
+                   MOVE 'funcionarios.dat' TO WS-NOME-ARQUIVO
+           END-ACCEPT.
+
+           OPEN INPUT ARQUIVO-FUNCIONARIO-ANTIGO.
+           OPEN OUTPUT ARQUIVO-FUNCIONARIO.
+
+           PERFORM LE-PROXIMO-REGISTRO-ANTIGO.
+           PERFORM MIGRA-REGISTRO
+               UNTIL WS-FIM-ARQUIVO = 'S'.
+
+           CLOSE ARQUIVO-FUNCIONARIO-ANTIGO.
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+           DISPLAY 'TOTAL DE REGISTROS MIGRADOS: ' WS-TOTAL-MIGRADOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LE-PROXIMO-REGISTRO-ANTIGO.
+           READ ARQUIVO-FUNCIONARIO-ANTIGO NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-FIM-ARQUIVO
+           END-READ.
+
+       MIGRA-REGISTRO.
+           MOVE FUNCIONARIO-CODIGO-ANTIGO TO FUNCIONARIO-CODIGO.
+           MOVE FUNCIONARIO-NOME-ANTIGO TO FUNCIONARIO-NOME.
+           MOVE FUNCIONARIO-ENDERECO-ANTIGO TO FUNCIONARIO-ENDERECO.
+           MOVE FUNCIONARIO-TELEFONE-ANTIGO TO FUNCIONARIO-TELEFONE.
+           MOVE FUNCIONARIO-EMAIL-ANTIGO TO FUNCIONARIO-EMAIL.
+           MOVE FUNCIONARIO-RG-ANTIGO TO FUNCIONARIO-RG.
+           MOVE FUNCIONARIO-CPF-ANTIGO TO FUNCIONARIO-CPF.
+           MOVE FUNCIONARIO-DIANASC-ANTIGO TO FUNCIONARIO-DIANASC.
+           MOVE FUNCIONARIO-MESNASC-ANTIGO TO FUNCIONARIO-MESNASC.
+           MOVE FUNCIONARIO-ANONASC-ANTIGO TO FUNCIONARIO-ANONASC.
+
+           WRITE FUNCIONARIO-REGISTRO
+               INVALID KEY
+               DISPLAY 'ERRO AO GRAVAR REGISTRO MIGRADO. CODIGO: '
+                       FUNCIONARIO-CODIGO
+               NOT INVALID KEY
+               ADD 1 TO WS-TOTAL-MIGRADOS
+           END-WRITE.
+
+           PERFORM LE-PROXIMO-REGISTRO-ANTIGO.
