@@ -18,32 +18,46 @@
        FILE-CONTROL.
       *Definir arquivos espec�ficos desse programa.
       *Select ir� associar a parte l�gica ao arquivo f�sico.
-           SELECT OPTIONAL ARQUIVO-CLIENTE
-           ASSIGN TO 'clientes.dat'
-           ORGANIZATION IS SEQUENTIAL.
+           COPY 'SELCLIENTE.cob'.
 
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
        FILE SECTION.
       *Cont�m a parte l�gica do registro.
-       FD  ARQUIVO-CLIENTE.
-      *Descri��o do arquivo. Cont�m a defini��o da parte l�gica.
-
-       01  CLIENTE-REGISTRO.
-           05 CLIENTE-NOME PIC X(20).
-           05 CLIENTE-ENDERECO PIC X(30).
-           05 CLIENTE-TELEFONE PIC X(15).
-           05 CLIENTE-EMAIL PIC X(30).
+           COPY 'FDCLIENTE.cob'.
 
        WORKING-STORAGE SECTION.
        01  FINAL-ARQUIVO    PIC X.
+       01  WS-OPCAO-BUSCA   PIC X VALUE 'T'.
+      *T = todos, N = busca por nome, F = busca por telefone.
+       01  WS-TERMO-BUSCA   PIC X(30) VALUE SPACES.
+       01  WS-TAM-TERMO     PIC 9(02) VALUE ZEROS.
+       01  WS-REGISTRO-OK   PIC X VALUE 'S'.
+           COPY 'WSRELATORIO.cob'.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
        PROGRAM-BEGIN.
-      *EXTEND - Se um arquivo n�o existe ele � criado e novos registros
-      *s�o add. Se ele existir ele � aberto.
+      *Arquivo indexado por CLIENTE-CODIGO, percorrido do inicio ao fim.
+           ACCEPT WS-DATA-EXECUCAO-RELATORIO FROM DATE YYYYMMDD.
+
+           DISPLAY 'LISTAR TODOS (T), BUSCAR POR NOME (N)'
+                   ' OU POR TELEFONE (F)? '.
+           ACCEPT WS-OPCAO-BUSCA.
+           IF WS-OPCAO-BUSCA = 'N' OR WS-OPCAO-BUSCA = 'n'
+               DISPLAY 'NOME (OU INICIO DO NOME) A BUSCAR: '
+               ACCEPT WS-TERMO-BUSCA
+           ELSE
+               IF WS-OPCAO-BUSCA = 'F' OR WS-OPCAO-BUSCA = 'f'
+                   DISPLAY 'TELEFONE (OU INICIO DO TELEFONE) A BUSCAR: '
+                   ACCEPT WS-TERMO-BUSCA
+               END-IF
+           END-IF.
+           MOVE ZERO TO WS-TAM-TERMO.
+           INSPECT WS-TERMO-BUSCA TALLYING WS-TAM-TERMO
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+
            OPEN INPUT ARQUIVO-CLIENTE.
       *Permitir� opera��o de entradas ou seja ler o arquivo.
            MOVE 'N' TO FINAL-ARQUIVO.
@@ -57,16 +71,58 @@
            STOP RUN.
 
        LEIA-PROXIMO-REGISTRO.
-           READ ARQUIVO-CLIENTE RECORD AT END
+           READ ARQUIVO-CLIENTE NEXT RECORD AT END
            MOVE 'S' TO FINAL-ARQUIVO.
 
        EXIBA-REGISTROS.
-           PERFORM EXIBA-CAMPOS.
+           PERFORM VERIFICA-FILTRO-BUSCA.
+           IF WS-REGISTRO-OK = 'S'
+               PERFORM EXIBA-CAMPOS.
            PERFORM LEIA-PROXIMO-REGISTRO.
 
+       VERIFICA-FILTRO-BUSCA.
+      *Sem termo de busca (opcao TODOS, ou N/F com termo em branco)
+      *o registro sempre atende - WS-TAM-TERMO ZERO tornaria a
+      *comparacao por referencia um ref-mod de tamanho zero, o que
+      *o padrao COBOL proibe, entao o filtro e pulado neste caso.
+           MOVE 'S' TO WS-REGISTRO-OK.
+           IF WS-TAM-TERMO > ZERO
+               IF WS-OPCAO-BUSCA = 'N' OR WS-OPCAO-BUSCA = 'n'
+                   IF CLIENTE-NOME (1:WS-TAM-TERMO)
+                           NOT = WS-TERMO-BUSCA (1:WS-TAM-TERMO)
+                       MOVE 'N' TO WS-REGISTRO-OK
+                   END-IF
+               ELSE
+                   IF WS-OPCAO-BUSCA = 'F' OR WS-OPCAO-BUSCA = 'f'
+                       IF CLIENTE-TELEFONE (1:WS-TAM-TERMO)
+                               NOT = WS-TERMO-BUSCA (1:WS-TAM-TERMO)
+                           MOVE 'N' TO WS-REGISTRO-OK
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       IMPRIME-CABECALHO.
+           ADD 1 TO WS-NUMERO-PAGINA-RELATORIO.
+           DISPLAY ' '.
+           DISPLAY 'RELATORIO DE CLIENTES'
+                   '          DATA: '
+                   WS-DIA-EXEC-RELATORIO '/' WS-MES-EXEC-RELATORIO '/'
+                   WS-ANO-EXEC-RELATORIO
+                   '          PAGINA: ' WS-NUMERO-PAGINA-RELATORIO.
+           DISPLAY '=================================================='.
+           MOVE ZEROS TO WS-CONTADOR-LINHA-RELATORIO.
+
        EXIBA-CAMPOS.
+           IF WS-CONTADOR-LINHA-RELATORIO = ZEROS
+               PERFORM IMPRIME-CABECALHO.
+           DISPLAY 'CODIGO: ' CLIENTE-CODIGO.
            DISPLAY 'NOME: ' CLIENTE-NOME.
            DISPLAY 'ENDERECO : ' CLIENTE-ENDERECO.
            DISPLAY 'TELEFONE : ' CLIENTE-TELEFONE.
            DISPLAY 'EMAIL : ' CLIENTE-EMAIL.
            DISPLAY '=================='.
+           ADD 1 TO WS-CONTADOR-LINHA-RELATORIO.
+           IF WS-CONTADOR-LINHA-RELATORIO >=
+                   WS-LINHAS-POR-PAGINA-RELATORIO
+               MOVE ZEROS TO WS-CONTADOR-LINHA-RELATORIO.
