@@ -17,6 +17,8 @@
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  NUMERO           PIC 9(2).
+       01  NUMERO-INICIAL   PIC 9(2).
+       01  NUMERO-FINAL     PIC 9(2).
        01  MULTIPLICADOR    PIC 9(3).
        01  PRODUTO          PIC 9(4).
 
@@ -24,9 +26,10 @@
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
        PROGRAM-BEGIN.
-           PERFORM INICIALIZACAO-PROGRAMA.
            PERFORM PEGA-TABUADA.
-           PERFORM EXIBIR-TABUADA.
+           PERFORM RELATORIO-EM-LOTE
+                   VARYING NUMERO FROM NUMERO-INICIAL BY 1
+                   UNTIL NUMERO > NUMERO-FINAL.
        PROGRAM-DONE.
            STOP RUN.
 
@@ -34,8 +37,15 @@
            MOVE 0 TO MULTIPLICADOR.
 
        PEGA-TABUADA.
-           DISPLAY 'Digite o numero que voce quer receber a tabuada?'
-           ACCEPT NUMERO.
+           DISPLAY 'Relatorio em lote de tabuadas.'
+           DISPLAY 'Digite o numero inicial: '
+           ACCEPT NUMERO-INICIAL.
+           DISPLAY 'Digite o numero final: '
+           ACCEPT NUMERO-FINAL.
+
+       RELATORIO-EM-LOTE.
+           PERFORM INICIALIZACAO-PROGRAMA.
+           PERFORM EXIBIR-TABUADA.
 
        EXIBIR-TABUADA.
            DISPLAY 'A tabuada do ' NUMERO ' eh: '
