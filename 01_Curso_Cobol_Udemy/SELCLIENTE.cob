@@ -0,0 +1,11 @@
+           SELECT ARQUIVO-CLIENTE
+           ASSIGN TO 'clientes.dat'
+           ORGANIZATION IS INDEXED
+      *Arquivo sera indexado agora
+           RECORD KEY IS CLIENTE-CODIGO
+      *Sera criado uma key para cada input do arquivo.
+           ALTERNATE RECORD KEY IS CLIENTE-CPF WITH DUPLICATES
+      *Chave alternativa para localizar o cliente pelo CPF; WITH
+      *DUPLICATES porque cargas antigas ainda nao preenchem o CPF.
+           ACCESS MODE IS DYNAMIC.
+      *Modo de acesso é dinâmico.
