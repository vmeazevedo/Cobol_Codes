@@ -7,6 +7,11 @@
 
        WORKING-STORAGE SECTION.
        01 IDADE PIC 9(2).
+       01 WS-DATA-ATUAL.
+           05 ANO-ATUAL PIC 9(4).
+           05 FILLER    PIC 9(4).
+       01 ANO-ALVO PIC 9(4).
+       01 ANOS-PARA-ALVO PIC S9(4).
 
        PROCEDURE DIVISION.
 
@@ -16,8 +21,13 @@
            ACCEPT IDADE.
            DISPLAY 'Hoje voce tem ' IDADE ' anos.'.
 
-           ADD 7 to IDADE.
-           DISPLAY 'Voce em 7 anos tera ' idade ' anos.'.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           DISPLAY 'Em que ano voce quer saber sua idade? '.
+           ACCEPT ANO-ALVO.
+
+           COMPUTE ANOS-PARA-ALVO = ANO-ALVO - ANO-ATUAL.
+           ADD ANOS-PARA-ALVO TO IDADE.
+           DISPLAY 'Em ' ANO-ALVO ' voce tera ' IDADE ' anos.'.
 
        PROGRAM-DONE.
-           STOP-RUN.
+           STOP RUN.
