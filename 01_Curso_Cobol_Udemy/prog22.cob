@@ -18,6 +18,8 @@
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  NUMERO           PIC 9(2).
+       01  NUMERO-INICIAL   PIC 9(2).
+       01  NUMERO-FINAL     PIC 9(2).
        01  MULTIPLICADOR    PIC 9(3).
        01  PRODUTO          PIC 9(4).
        01  QUANTOS          PIC 9(2).
@@ -26,9 +28,10 @@
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
        PROGRAM-BEGIN.
-           PERFORM INICIALIZACAO-PROGRAMA.
            PERFORM PEGA-TABUADA.
-           PERFORM EXIBIR-TABUADA.
+           PERFORM RELATORIO-EM-LOTE
+                   VARYING NUMERO FROM NUMERO-INICIAL BY 1
+                   UNTIL NUMERO > NUMERO-FINAL.
        PROGRAM-DONE.
            STOP RUN.
 
@@ -36,11 +39,18 @@
            MOVE 0 TO MULTIPLICADOR.
 
        PEGA-TABUADA.
-           DISPLAY 'Digite o numero que voce quer receber a tabuada?'
-           ACCEPT NUMERO.
+           DISPLAY 'Relatorio em lote de tabuadas.'
+           DISPLAY 'Digite o numero inicial: '
+           ACCEPT NUMERO-INICIAL.
+           DISPLAY 'Digite o numero final: '
+           ACCEPT NUMERO-FINAL.
            DISPLAY 'Voce quer do 1 ate que numero?'.
            ACCEPT QUANTOS.
 
+       RELATORIO-EM-LOTE.
+           PERFORM INICIALIZACAO-PROGRAMA.
+           PERFORM EXIBIR-TABUADA.
+
        EXIBIR-TABUADA.
            DISPLAY 'A tabuada do ' NUMERO ' eh: '
            PERFORM CALCULA-E-EXIBE
