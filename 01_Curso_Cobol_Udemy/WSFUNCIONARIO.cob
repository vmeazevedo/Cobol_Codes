@@ -0,0 +1,8 @@
+      *Nome do arquivo fisico associado a ARQUIVO-FUNCIONARIO
+      *(ver SELFUNCIONARIO.cob). Valor padrao abaixo; alguns programas
+      *permitem substitui-lo pela variavel de ambiente
+      *ARQUIVO_FUNCIONARIOS sem precisar recompilar.
+       01  WS-NOME-ARQUIVO PIC X(30) VALUE 'funcionarios.dat'.
+      *Status do ultimo OPEN/READ/WRITE/REWRITE/DELETE em
+      *ARQUIVO-FUNCIONARIO (ver FILE STATUS em SELFUNCIONARIO.cob).
+       01  WS-STATUS-ARQUIVO-FUNCIONARIO PIC X(02) VALUE '00'.
