@@ -0,0 +1,14 @@
+      *Descrição do arquivo. Contém a definição da parte lógica.
+       FD  ARQUIVO-FUNCIONARIO.
+       01  FUNCIONARIO-REGISTRO.
+           05 FUNCIONARIO-CODIGO PIC 9(6).
+           05 FUNCIONARIO-NOME PIC X(20).
+           05 FUNCIONARIO-ENDERECO PIC X(50).
+           05 FUNCIONARIO-TELEFONE PIC X(15).
+           05 FUNCIONARIO-EMAIL PIC X(30).
+           05 FUNCIONARIO-RG PIC X(11).
+           05 FUNCIONARIO-CPF PIC X(11).
+           05 FUNCIONARIO-DATANASC.
+               10 FUNCIONARIO-DIANASC PIC 9(02).
+               10 FUNCIONARIO-MESNASC PIC 9(02).
+               10 FUNCIONARIO-ANONASC PIC 9(04).
