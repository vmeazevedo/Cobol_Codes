@@ -0,0 +1,10 @@
+      *Campos de paginacao reaproveitados pelos relatorios que listam
+      *varios registros no console (cabecalho com data/numero da
+      *pagina e contador de linhas impressas na pagina atual).
+       01  WS-DATA-EXECUCAO-RELATORIO.
+           05 WS-ANO-EXEC-RELATORIO  PIC 9(04).
+           05 WS-MES-EXEC-RELATORIO  PIC 9(02).
+           05 WS-DIA-EXEC-RELATORIO  PIC 9(02).
+       01  WS-LINHAS-POR-PAGINA-RELATORIO PIC 9(02) VALUE 20.
+       01  WS-CONTADOR-LINHA-RELATORIO    PIC 9(02) VALUE ZEROS.
+       01  WS-NUMERO-PAGINA-RELATORIO     PIC 9(04) VALUE ZEROS.
