@@ -1,8 +1,16 @@
            SELECT ARQUIVO-FUNCIONARIO
-           ASSIGN TO 'funcionarios.dat'
+           ASSIGN TO WS-NOME-ARQUIVO
+      *Nome externalizado em WSFUNCIONARIO.cob (valor padrao
+      *'funcionarios.dat'; ver aquele copybook).
            ORGANIZATION IS INDEXED
       *Arquivo sera indexado agora
            RECORD KEY IS FUNCIONARIO-CODIGO
       *Sera criado uma key para cada input do arquivo.
-           ACCESS MODE IS DYNAMIC.
+           ALTERNATE RECORD KEY IS FUNCIONARIO-NOME WITH DUPLICATES
+      *Chave alternativa para localizar o funcionario pelo nome;
+      *WITH DUPLICATES porque nomes iguais sao permitidos.
+           ACCESS MODE IS DYNAMIC
       *Modo de acesso é dinâmico.
+           FILE STATUS IS WS-STATUS-ARQUIVO-FUNCIONARIO.
+      *Status externalizado em WSFUNCIONARIO.cob; usado pelo PROG34
+      *para verificar se o arquivo ja existe antes de recria-lo.
