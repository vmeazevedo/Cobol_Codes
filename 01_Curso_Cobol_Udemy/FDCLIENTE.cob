@@ -0,0 +1,14 @@
+      *Descrição do arquivo. Contém a definição da parte lógica.
+       FD  ARQUIVO-CLIENTE.
+       01  CLIENTE-REGISTRO.
+           05 CLIENTE-CODIGO PIC 9(4).
+           05 CLIENTE-NOME PIC X(20).
+           05 CLIENTE-ENDERECO PIC X(30).
+           05 CLIENTE-TELEFONE PIC X(15).
+           05 CLIENTE-EMAIL PIC X(30).
+           05 CLIENTE-RG PIC X(11).
+           05 CLIENTE-CPF PIC X(11).
+           05 CLIENTE-DATANASC.
+               10 CLIENTE-DIANASC PIC 9(02).
+               10 CLIENTE-MESNASC PIC 9(02).
+               10 CLIENTE-ANONASC PIC 9(04).
