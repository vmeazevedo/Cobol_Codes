@@ -22,28 +22,55 @@
            05 FILLER     PIC X(2) VALUE '  '.
            05 ENDERECO   PIC X(20) VALUE 'Rua Principal n. 123'.
            05 FILLER     PIC X(2) VALUE '  '.
-           05 SALARIO    PIC 9(4)V9(2) VALUE 1500.00.
+           05 SALARIO    PIC 9(7)V9(2) VALUE 1500.00.
            05 FILLER     PIC X(2) VALUE '  '.
            05 FUNCAO.
                10 DEPARTAMENTO PIC X(10).
                10 FILLER     PIC X(2) VALUE '  '.
                10 TAREFA PIC X(100).
+
+       01  WS-DESCONTO         PIC 9(7)V9(2).
+       01  WS-SALARIO-LIQUIDO  PIC 9(7)V9(2).
+
+       01  WS-ATRIBUICOES.
+           05 WS-ATRIBUICAO OCCURS 2 TIMES.
+              10 WS-COD      PIC 9(2).
+              10 WS-NOME     PIC X(10).
+              10 WS-ENDERECO PIC X(20).
+              10 WS-DEPTO    PIC X(10).
+              10 WS-TAREFA   PIC X(100).
+       01  WS-INDICE         PIC 9(02).
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
        PROGRAM-BEGIN.
-           MOVE 'Marketing' TO DEPARTAMENTO.
-           MOVE 'Criar uma campanha de MKT para o Natal.' TO TAREFA.
-           MOVE 1 TO CODIGO.
-           DISPLAY FUNCIONARIO.
+           MOVE 1 TO WS-COD (1).
+           MOVE 'JOSE MARIA' TO WS-NOME (1).
+           MOVE 'Rua Principal n. 123' TO WS-ENDERECO (1).
+           MOVE 'Marketing' TO WS-DEPTO (1).
+           MOVE 'Criar uma campanha de MKT para o Natal.'
+               TO WS-TAREFA (1).
 
-           MOVE 'Financeiro' TO DEPARTAMENTO.
+           MOVE 2 TO WS-COD (2).
+           MOVE 'ANA ROBERT' TO WS-NOME (2).
+           MOVE 'Rua Secundaria n. 43' TO WS-ENDERECO (2).
+           MOVE 'Financeiro' TO WS-DEPTO (2).
            MOVE 'Traga o relatorio com todas as contas a pagar.'
-           TO TAREFA.
-           ADD 1 TO CODIGO.
-           MOVE 'ANA ROBERT' TO NOME.
-           MOVE 'Rua Secundaria n. 43' TO ENDERECO.
-           DISPLAY FUNCIONARIO.
+               TO WS-TAREFA (2).
+
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+                   UNTIL WS-INDICE GREATER 2
+               MOVE WS-COD (WS-INDICE) TO CODIGO
+               MOVE WS-NOME (WS-INDICE) TO NOME
+               MOVE WS-ENDERECO (WS-INDICE) TO ENDERECO
+               MOVE WS-DEPTO (WS-INDICE) TO DEPARTAMENTO
+               MOVE WS-TAREFA (WS-INDICE) TO TAREFA
+               DISPLAY FUNCIONARIO
+               COMPUTE WS-DESCONTO = SALARIO * 0.11
+               COMPUTE WS-SALARIO-LIQUIDO = SALARIO - WS-DESCONTO
+               DISPLAY 'DESCONTO (INSS 11%): ' WS-DESCONTO
+               DISPLAY 'SALARIO LIQUIDO: ' WS-SALARIO-LIQUIDO
+           END-PERFORM.
 
        PROGRAM-DONE.
            STOP RUN.
