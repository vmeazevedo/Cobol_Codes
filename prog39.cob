@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Author: Vinicius Azevedo
+      * Date: 18/04/2020
+      * Purpose: Acadêmico
+      * Tectonics: cobc
+      ******************************************************************
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. PROG39.
+      *Programa para excluir registros de um arquivo indexado.
+      *Delete com INVALID KEY.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELFUNCIONARIO.cob'.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+           COPY 'FDFUNCIONARIO.cob'.
+
+       WORKING-STORAGE SECTION.
+
+       77  REGISTRO-ENCONTRADO PIC X.
+      *Possui o mesmo tamanho do COD do funcionario
+       77  CODIGO-FUNCIONARIO-EXCLUIR PIC 9(6).
+       77  WS-TOTAL-EXCLUIDOS PIC 9(06) VALUE ZERO.
+           COPY 'WSFUNCIONARIO.cob'.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-BEGIN.
+
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           PERFORM PEGA-REGISTRO-FUNCIONARIO.
+
+           PERFORM EXCLUIR-REGISTRO
+               UNTIL FUNCIONARIO-CODIGO = ZERO.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+           DISPLAY 'TOTAL DE REGISTROS EXCLUIDOS NESTA EXECUCAO: '
+                   WS-TOTAL-EXCLUIDOS.
+       PROGRAM-DONE.
+           STOP RUN.
+
+       PEGA-REGISTRO-FUNCIONARIO.
+      *Inicialização das variaveis.
+           MOVE SPACE TO FUNCIONARIO-REGISTRO.
+           MOVE ZERO TO FUNCIONARIO-CODIGO.
+      *Pergunta qual o registro que deve ser excluido.
+           DISPLAY 'INFORME O CODIGO DO FUNCIONARIO'
+           DISPLAY 'PARA EXCLUIR (1-999999)'.
+           DISPLAY 'DIGITE 0(ZERO) PARA CANCELAR'.
+           ACCEPT CODIGO-FUNCIONARIO-EXCLUIR.
+      *Atribui o codigo fornecido ao registro.
+           MOVE CODIGO-FUNCIONARIO-EXCLUIR TO FUNCIONARIO-CODIGO.
+           MOVE 'N' TO REGISTRO-ENCONTRADO.
+
+           PERFORM ENCONTRA-REGISTRO-FUNCIONARIO
+               UNTIL REGISTRO-ENCONTRADO = 'S' OR
+                     FUNCIONARIO-CODIGO = ZERO.
+
+       ENCONTRA-REGISTRO-FUNCIONARIO.
+           MOVE 'S' TO REGISTRO-ENCONTRADO.
+           READ ARQUIVO-FUNCIONARIO RECORD
+      *Se não encontrar o registro atribui N a REGISTRO-ENCONTRADO
+           INVALID KEY
+           MOVE 'N' TO REGISTRO-ENCONTRADO.
+
+           IF REGISTRO-ENCONTRADO = 'N'
+               DISPLAY 'REGISTRO NAO ENCONTRADO'
+               DISPLAY 'INFORME O CODIGO DO FUNCIONARIO'
+               DISPLAY 'PARA EXCLUIR (1-999999)'
+               DISPLAY 'DIGITE 0(ZERO) PARA CANCELAR: '
+               ACCEPT CODIGO-FUNCIONARIO-EXCLUIR.
+           MOVE CODIGO-FUNCIONARIO-EXCLUIR TO FUNCIONARIO-CODIGO.
+
+       EXCLUIR-REGISTRO.
+      *Exibir os dados do registro antes de confirmar a exclusão.
+           DISPLAY ' '.
+           DISPLAY 'CODIGO: ' FUNCIONARIO-CODIGO.
+           DISPLAY 'NOME: ' FUNCIONARIO-NOME.
+           DISPLAY 'ENDERECO: ' FUNCIONARIO-ENDERECO.
+           DISPLAY 'TELEFONE: ' FUNCIONARIO-TELEFONE.
+           DISPLAY 'EMAIL: ' FUNCIONARIO-EMAIL.
+           DISPLAY ' '.
+           DISPLAY 'CONFIRMA A EXCLUSAO DESTE REGISTRO? (S/N)'.
+           ACCEPT REGISTRO-ENCONTRADO.
+
+           IF REGISTRO-ENCONTRADO = 'S' OR REGISTRO-ENCONTRADO = 's'
+               DELETE ARQUIVO-FUNCIONARIO RECORD
+                   INVALID KEY
+                   DISPLAY 'CODIGO: ' FUNCIONARIO-CODIGO
+                           ' NAO PODE SER EXCLUIDO.'
+               NOT INVALID KEY
+                   DISPLAY 'CODIGO: ' FUNCIONARIO-CODIGO
+                           ' EXCLUIDO COM SUCESSO.'
+                   ADD 1 TO WS-TOTAL-EXCLUIDOS
+           ELSE
+               DISPLAY 'EXCLUSAO CANCELADA.'.
+
+           PERFORM PEGA-REGISTRO-FUNCIONARIO.
