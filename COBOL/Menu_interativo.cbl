@@ -22,14 +22,19 @@
                crt status    is ws-funcao.
        input-output section.
        file-control.
+           select arquivo-auditoria-menu
+           assign to 'auditoria_menu.log'
+           organization is line sequential.
 
        data division.
        file section.
+       fd  arquivo-auditoria-menu.
+       01  registro-auditoria-menu  pic x(80).
 
        working-storage section.
        01 ws-auxiliares.
           05  ws-dataat.
-              10  ws-anoatu        pic 9(02).
+              10  ws-anoatu        pic 9(04).
               10  ws-mesatu        pic 9(02).
               10  ws-diaatu        pic 9(02).
           05  ws-horaat.
@@ -37,6 +42,7 @@
               10  ws-minatu        pic 9(02).
               10  ws-segatu        pic 9(02).
           05  ws-opc               pic 9(01) value zeroes.
+          05  ws-desc-opcao        pic x(20) value spaces.
           05  retorno              pic x(02) value spaces.
               88 esc                         value "01"  .
           05  ws-funcao            pic 9(04)  value zeros.
@@ -63,10 +69,10 @@
        01 tela1.
           01 TELA-PRINCIPAL .
           05 LINE 01 COLUMN 01 VALUE
-          'ÚÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ'
+          '+---------------------------------------'
           background-color 0 foreground-color 7 highlight .
           05 LINE 01 COLUMN 41 VALUE
-          'ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ¿'
+          '--------------------------------------+'
           background-color 0 foreground-color 7 highlight .
           05 LINE 02 COLUMN 01 VALUE
           '³ EMPRESA : Vinicius Azevedo                         '
@@ -81,10 +87,10 @@
           '                  HORA : .. : .. : .. ³'
           background-color 0 foreground-color 7 highlight .
           05 LINE 04 COLUMN 01 VALUE
-          'ÃÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ'
+          '+---------------------------------------'
           background-color 0 foreground-color 7 highlight .
           05 LINE 04 COLUMN 41 VALUE
-          'ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ´'
+          '--------------------------------------+'
           background-color 0 foreground-color 7 highlight .
           05 LINE 05 COLUMN 01 VALUE
           '³                                       '
@@ -189,10 +195,10 @@
           '                                      ³'
           background-color 0 foreground-color 7 highlight .
           05 LINE 22 COLUMN 01 VALUE
-          'ÃÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ'
+          '+---------------------------------------'
           background-color 0 foreground-color 7 highlight .
           05 LINE 22 COLUMN 41 VALUE
-          'ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ´'
+          '--------------------------------------+'
           background-color 0 foreground-color 7 highlight .
           05 LINE 23 COLUMN 01 VALUE
           '³ MENSAGEM :                           '
@@ -201,10 +207,10 @@
           '                                       ³'
           background-color 0 foreground-color 7 highlight .
           05 LINE 24 COLUMN 01 VALUE
-          'ÀÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ'
+          '+---------------------------------------'
           background-color 0 foreground-color 7 highlight .
           05 LINE 24 COLUMN 41 VALUE
-          'ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÙ'
+          '--------------------------------------+'
           background-color 0 foreground-color 7 highlight .
 
        01 QUADRO.
@@ -309,13 +315,13 @@
        procedure division.
        000-inicio.
            display ' '
-           accept ws-dataat from date
+           open extend arquivo-auditoria-menu
+           accept ws-dataat from date yyyymmdd
            display tela-principal
            display tela1
 
-           accept ws-dataat from date
-           display "20"      at 0320   *> evita! o .bug. burro
-           display ws-anoatu at 0322   *> mostra o ano do sistem
+           accept ws-dataat from date yyyymmdd
+           display ws-anoatu at 0320   *> mostra o ano (4 digitos)
            display ws-mesatu at 0315   *> mostra o mes do sistem
            display ws-diaatu at 0310   *> mostra o dia do sistem
 
@@ -324,14 +330,7 @@
            display ws-minatu at 0371
            display ws-segatu at 0376.
 
-           display quadro.
-
-           display "MENU PRINCIPAL"      at 0732.
-           display "1) CADASTROS "       at 0925
-           display "2) RELATORIOS"       at 1125
-           display "3) EXECUTAR  "       at 1325
-           display "4) SAIR DO SISTEMA"  at 1525.
-           display "   OPC: ?         "  at 1825.
+           perform 002-desenha-menu.
 
        001-testa-opc.
            display limpa-23
@@ -341,20 +340,32 @@
            move zeros to ws-opc
            accept ws-opc at 1833 with prompt auto-skip
            accept retorno from escape key
-           if esc
+           if esc or ws-pf3
+                 move 'SAIR (ESC/PF3)' to ws-desc-opcao
+                 perform 900-grava-auditoria-menu
+                 close arquivo-auditoria-menu
                  display ' '
                  stop run.
+           if ws-pf1
+                 perform 004-exibe-ajuda
+                 go to 001-testa-opc.
            if ws-opc < 1 or ws-opc > 4
                  go to 001-testa-opc.
 
            if ws-opc = 1
+                 move 'CADASTROS' to ws-desc-opcao
+                 perform 900-grava-auditoria-menu
                  display limpa-23
-                 display "OPC = 1 ---> INCLUSAO ... tecle enter"
+                 display "OPC = 1 ---> CADASTROS... tecle enter"
                  at 2320
                  stop " "
-                 go to 999-fim-do-programa.
+                 call "PROG40"
+                 perform 002-desenha-menu
+                 go to 001-testa-opc.
 
            if ws-opc = 2
+                 move 'RELATORIOS' to ws-desc-opcao
+                 perform 900-grava-auditoria-menu
                  display limpa-23
                  display "OPC = 2 ---> ALTERACAO... tecle enter"
                  at 2320
@@ -362,6 +373,8 @@
                  go to 999-fim-do-programa.
 
            if ws-opc = 3
+                 move 'EXECUTAR' to ws-desc-opcao
+                 perform 900-grava-auditoria-menu
                  display limpa-23
                  display "OPC = 3 ---> CONSULTA ... tecle enter"
                  at 2320
@@ -369,6 +382,8 @@
                  go to 999-fim-do-programa.
 
            if ws-opc = 4
+                 move 'SAIR DO SISTEMA' to ws-desc-opcao
+                 perform 900-grava-auditoria-menu
                  display limpa-23
                  display "OPC = 4 ---> EXCLUSAO ... tecle enter"
                  at 2320
@@ -377,6 +392,41 @@
 
 
 
+       002-desenha-menu.
+           display quadro.
+           display "MENU PRINCIPAL"      at 0732.
+           display "1) CADASTROS "       at 0925
+           display "2) RELATORIOS"       at 1125
+           display "3) EXECUTAR  "       at 1325
+           display "4) SAIR DO SISTEMA"  at 1525.
+           display "   OPC: ?         "  at 1825.
+
+      *Painel de ajuda do PF1 (req042); redesenha o menu ao voltar
+      *pois ele reusa a mesma area de tela do QUADRO.
+       004-exibe-ajuda.
+           display quadro.
+           display "AJUDA - TECLAS DE FUNCAO" at 0722.
+           display "PF1 = EXIBE ESTA AJUDA"   at 0922.
+           display "PF3 = SAI DO MENU"        at 1022.
+           display "ESC = SAI DO MENU"        at 1122.
+           display "1-4 = SELECIONA OPCAO"    at 1222.
+           display limpa-23.
+           display linha-amarela.
+           display "TECLE ENTER PARA VOLTAR AO MENU" at 2320.
+           stop " ".
+           perform 002-desenha-menu.
+
+       900-grava-auditoria-menu.
+           accept ws-dataat from date yyyymmdd
+           accept ws-horaat from time
+           string ws-anoatu '-' ws-mesatu '-' ws-diaatu ' '
+                  ws-horatu ':' ws-minatu ':' ws-segatu
+                  ' OPCAO=' ws-opc
+                  ' DESC=' ws-desc-opcao
+                  delimited by size into registro-auditoria-menu
+           write registro-auditoria-menu.
+
        999-fim-do-programa.
+           close arquivo-auditoria-menu
            display ' Até logo. '
            stop run  .
