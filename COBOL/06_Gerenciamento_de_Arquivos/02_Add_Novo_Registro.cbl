@@ -22,7 +22,7 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT ASSIGN TO 'input3.txt'
+           SELECT OPTIONAL STUDENT ASSIGN TO 'input3.txt'
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS IS SEQUENTIAL.
 
@@ -40,6 +40,8 @@
            05  WS-STUDENT-ID       PIC 9(05).
            05  FILLER              PIC X(01) VALUE SPACES.
            05  WS-NAME             PIC A(25).
+       77  FINAL-ARQUIVO           PIC X VALUE 'N'.
+       77  ID-DUPLICADA            PIC X VALUE 'N'.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -51,12 +53,34 @@
            DISPLAY 'NAME: '
            ACCEPT WS-NAME.
 
-           OPEN EXTEND STUDENT.
-               MOVE WS-STUDENT-ID TO STUDENT-ID.
-               MOVE WS-NAME TO NAME.
+           PERFORM VERIFICA-ID-DUPLICADA.
+
+           IF ID-DUPLICADA = 'S'
+               DISPLAY 'STUDENT-ID: ' WS-STUDENT-ID ' JA CADASTRADA.'
+           ELSE
+               OPEN EXTEND STUDENT
+               MOVE WS-STUDENT-ID TO STUDENT-ID
+               MOVE WS-NAME TO NAME
                WRITE STUDENT-FILE
-               END-WRITE.
-           CLOSE STUDENT.
+               END-WRITE
+               CLOSE STUDENT
+           END-IF.
            GOBACK.
 
+       VERIFICA-ID-DUPLICADA.
+           MOVE 'N' TO FINAL-ARQUIVO.
+           MOVE 'N' TO ID-DUPLICADA.
+           OPEN INPUT STUDENT.
+           READ STUDENT RECORD AT END
+               MOVE 'S' TO FINAL-ARQUIVO.
+           PERFORM UNTIL FINAL-ARQUIVO = 'S'
+               IF STUDENT-ID = WS-STUDENT-ID
+                   MOVE 'S' TO ID-DUPLICADA
+               END-IF
+               READ STUDENT RECORD AT END
+                   MOVE 'S' TO FINAL-ARQUIVO
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT.
+
        PROGRAM-DONE.
