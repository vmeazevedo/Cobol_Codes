@@ -22,20 +22,13 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT ASSIGN TO 'student.dat'
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS STUDENT-ID.
+           COPY 'SL_STUDENT.cbl'.
 
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
        FILE SECTION.
-       FD  STUDENT.
-       01  STUDENT-FILE.
-           05  STUDENT-ID           PIC 9(5).
-           05  FILLER               PIC X(1).
-           05  STUDENT-NAME         PIC X(25).
+           COPY 'FD_STUDENT.cbl'.
 
        WORKING-STORAGE SECTION.
 
@@ -56,6 +49,8 @@
            ACCEPT STUDENT-ID.
            DISPLAY 'Informe o nome: '.
            ACCEPT STUDENT-NAME.
-           WRITE STUDENT-FILE.
+           WRITE STUDENT-FILE
+               INVALID KEY
+               DISPLAY 'ID: ' STUDENT-ID ' JA CADASTRADA.'.
 
        PROGRAM-DONE.
