@@ -39,6 +39,7 @@
            05  WS-STUDENT-ID       PIC 9(05).
            05  WS-NAME             PIC A(25).
        01  WS-EOF                  PIC A(1).
+       77  WS-TOTAL-REGISTROS      PIC 9(06) VALUE ZEROS.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -48,10 +49,13 @@
            OPEN INPUT STUDENT.
            PERFORM UNTIL WS-EOF = 'Y'
                READ STUDENT INTO WS-STUDENT AT END MOVE 'Y' TO WS-EOF
-               NOT AT END DISPLAY WS-STUDENT
+               NOT AT END
+                   DISPLAY WS-STUDENT
+                   ADD 1 TO WS-TOTAL-REGISTROS
                END-READ
            END-PERFORM.
            CLOSE STUDENT.
+           DISPLAY 'TOTAL DE REGISTROS LIDOS: ' WS-TOTAL-REGISTROS.
            GOBACK.
 
        PROGRAM-DONE.
