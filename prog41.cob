@@ -0,0 +1,88 @@
+      ******************************************************************
+      * Author: Vinicius Azevedo
+      * Date: 18/04/2020
+      * Purpose: Acad�mico
+      * Tectonics: cobc
+      ******************************************************************
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. PROG41.
+      *Carga em lote do arquivo clientes.dat a partir de um extrato
+      *texto (EXTRATO-CLIENTES.TXT), um cliente por linha em colunas
+      *fixas. Reaproveita ARQUIVO-CLIENTE via SELCLIENTE.cob/FDCLIENTE.cob.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELCLIENTE.cob'.
+
+           SELECT ARQUIVO-EXTRATO
+           ASSIGN TO 'extrato_clientes.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+           COPY 'FDCLIENTE.cob'.
+
+       FD  ARQUIVO-EXTRATO.
+       01  EXTRATO-LINHA.
+           05 EXTRATO-CODIGO PIC 9(4).
+           05 EXTRATO-NOME PIC X(20).
+           05 EXTRATO-ENDERECO PIC X(30).
+           05 EXTRATO-TELEFONE PIC X(15).
+           05 EXTRATO-EMAIL PIC X(30).
+           05 EXTRATO-CPF PIC X(11).
+
+       WORKING-STORAGE SECTION.
+       77  FINAL-EXTRATO PIC X VALUE 'N'.
+       77  WS-TOTAL-LIDOS PIC 9(06) VALUE ZEROS.
+       77  WS-TOTAL-CARREGADOS PIC 9(06) VALUE ZEROS.
+       77  WS-TOTAL-REJEITADOS PIC 9(06) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-EXTRATO.
+           OPEN I-O ARQUIVO-CLIENTE.
+
+           PERFORM LEIA-PROXIMA-LINHA.
+           PERFORM CARREGA-CLIENTE
+               UNTIL FINAL-EXTRATO = 'S'.
+
+           CLOSE ARQUIVO-EXTRATO.
+           CLOSE ARQUIVO-CLIENTE.
+
+           DISPLAY 'LINHAS LIDAS DO EXTRATO: ' WS-TOTAL-LIDOS.
+           DISPLAY 'CLIENTES CARREGADOS: ' WS-TOTAL-CARREGADOS.
+           DISPLAY 'CLIENTES REJEITADOS (CODIGO DUPLICADO): '
+                   WS-TOTAL-REJEITADOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LEIA-PROXIMA-LINHA.
+           READ ARQUIVO-EXTRATO RECORD AT END
+               MOVE 'S' TO FINAL-EXTRATO.
+
+       CARREGA-CLIENTE.
+           ADD 1 TO WS-TOTAL-LIDOS.
+           MOVE EXTRATO-CODIGO TO CLIENTE-CODIGO.
+           MOVE EXTRATO-NOME TO CLIENTE-NOME.
+           MOVE EXTRATO-ENDERECO TO CLIENTE-ENDERECO.
+           MOVE EXTRATO-TELEFONE TO CLIENTE-TELEFONE.
+           MOVE EXTRATO-EMAIL TO CLIENTE-EMAIL.
+           MOVE EXTRATO-CPF TO CLIENTE-CPF.
+
+           WRITE CLIENTE-REGISTRO
+               INVALID KEY
+               ADD 1 TO WS-TOTAL-REJEITADOS
+               DISPLAY 'CODIGO: ' CLIENTE-CODIGO ' JA CADASTRADO. '
+                       'LINHA REJEITADA.'
+               NOT INVALID KEY
+               ADD 1 TO WS-TOTAL-CARREGADOS.
+
+           PERFORM LEIA-PROXIMA-LINHA.
