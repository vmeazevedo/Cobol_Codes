@@ -39,8 +39,7 @@
            DISPLAY 'SOMA DO CONTADOR: ' WS-CONTADOR
            DISPLAY ' '
 
-           DISPLAY 'TECLE O TOTAL: '
-           ACCEPT WS-TOTAL
+           PERFORM 030-LE-TOTAL THRU 030-FIM
            PERFORM 020-PROCESSO THRU 020-FIM
                    VARYING WS-CONTADOR FROM 1 BY 1
                    UNTIL   WS-CONTADOR > WS-TOTAL
@@ -57,5 +56,14 @@
                ADD WS-CONTADOR TO WS-SOMA.
            020-FIM. EXIT.
 
+           030-LE-TOTAL.
+               DISPLAY 'TECLE O TOTAL (1 A 99): '
+               ACCEPT WS-TOTAL
+               IF WS-TOTAL < 1
+                   DISPLAY 'TOTAL INVALIDO, TENTE NOVAMENTE.'
+                   GO TO 030-LE-TOTAL
+               END-IF.
+           030-FIM. EXIT.
+
        PROGRAM-DONE.
            GOBACK.
