@@ -28,6 +28,11 @@
        01  WS-AREAS-A-USAR.
            05 WS-OPCAO-MENU            PIC 9(01).
 
+       01  WS-CAMBIO.
+           05 WS-CAMBIO-VALOR          PIC 9(07)V99.
+           05 WS-CAMBIO-TAXA           PIC 9(03)V9999.
+           05 WS-CAMBIO-RESULTADO      PIC 9(07)V99.
+
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -41,7 +46,7 @@
                    030-CAMBIO
            DEPENDING ON WS-OPCAO-MENU
            DISPLAY 'OPCAO INVALIDA'
-           GOBACK.
+           GO TO PROGRAM-BEGIN.
 
            010-ALTA.
                DISPLAY 'A OPCAO DO MENU E ALTA.'.
@@ -51,6 +56,17 @@
                GOBACK.
            030-CAMBIO.
                DISPLAY 'A OPCAO DO MENU E CAMBIO'.
+               DISPLAY 'VALOR A CONVERTER: '
+               ACCEPT WS-CAMBIO-VALOR
+               DISPLAY 'TAXA DE CAMBIO: '
+               ACCEPT WS-CAMBIO-TAXA
+               COMPUTE WS-CAMBIO-RESULTADO =
+                       WS-CAMBIO-VALOR * WS-CAMBIO-TAXA
+                   ON SIZE ERROR
+                       DISPLAY 'ERRO: RESULTADO NAO CABE EM '
+                               'WS-CAMBIO-RESULTADO.'
+               END-COMPUTE
+               DISPLAY 'VALOR CONVERTIDO: ' WS-CAMBIO-RESULTADO.
                GOBACK.
 
        PROGRAM-DONE.
