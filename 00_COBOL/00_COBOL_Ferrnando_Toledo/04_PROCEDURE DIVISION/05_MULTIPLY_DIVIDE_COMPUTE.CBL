@@ -36,15 +36,27 @@
        PROGRAM-BEGIN.
 
            COMPUTE WS-CAMPO-03 = WS-CAMPO-01 - WS-CAMPO-02
+               ON SIZE ERROR
+                   DISPLAY 'ERRO: RESULTADO NAO CABE EM WS-CAMPO-03.'
+           END-COMPUTE
            DISPLAY 'CAMPO 03: ' WS-CAMPO-03
 
            COMPUTE WS-CAMPO-03 = WS-CAMPO-01 * WS-CAMPO-02
+               ON SIZE ERROR
+                   DISPLAY 'ERRO: RESULTADO NAO CABE EM WS-CAMPO-03.'
+           END-COMPUTE
            DISPLAY 'CAMPO 03: ' WS-CAMPO-03
 
            COMPUTE WS-CAMPO-03 = WS-CAMPO-02 ** 3
+               ON SIZE ERROR
+                   DISPLAY 'ERRO: RESULTADO NAO CABE EM WS-CAMPO-03.'
+           END-COMPUTE
            DISPLAY 'CAMPO 03: ' WS-CAMPO-03
 
            COMPUTE WS-CAMPO-03 = (WS-CAMPO-01 + WS-CAMPO-02) / 4
+               ON SIZE ERROR
+                   DISPLAY 'ERRO: RESULTADO NAO CABE EM WS-CAMPO-03.'
+           END-COMPUTE
            DISPLAY 'CAMPO 03: ' WS-CAMPO-03.
 
        PROGRAM-DONE.
