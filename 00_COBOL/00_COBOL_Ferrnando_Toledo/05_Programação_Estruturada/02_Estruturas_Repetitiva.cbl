@@ -41,6 +41,8 @@
        01  WS-AREAS-A-USAR.
            05 WS-SOMA              PIC 9(05)   VALUE ZEROS.
            05 WS-NUMERO            PIC 9(03)   VALUE 999.
+           05 WS-CONTADOR          PIC 9(05)   VALUE ZEROS.
+           05 WS-MEDIA             PIC 9(05)V99 VALUE ZEROS.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -51,6 +53,11 @@
            PERFORM 100-PROCESSO    THRU 100-FIM
                    UNTIL WS-NUMERO EQUAL ZEROS
            DISPLAY 'SOMA DE NUMEROS: ' WS-SOMA
+           DISPLAY 'QUANTIDADE DE NUMEROS: ' WS-CONTADOR
+           IF WS-CONTADOR GREATER ZEROS
+               COMPUTE WS-MEDIA = WS-SOMA / WS-CONTADOR
+               DISPLAY 'MEDIA: ' WS-MEDIA
+           END-IF
            GOBACK.
 
            100-PROCESSO.
@@ -61,7 +68,8 @@
            100-FIM. EXIT.
 
            200-REALIZA-CALCULO.
-               COMPUTE WS-SOMA = WS-SOMA + WS-NUMERO.
+               COMPUTE WS-SOMA = WS-SOMA + WS-NUMERO
+               ADD 1 TO WS-CONTADOR.
            200-FIM. EXIT.
 
        PROGRAM-DONE.
