@@ -37,16 +37,25 @@
 
            DISPLAY 'CAMPO 02 ANTES: ' WS-CAMPO-02
            SUBTRACT 1 FROM WS-CAMPO-02
+               ON SIZE ERROR
+                   DISPLAY 'ERRO: RESULTADO NAO CABE EM WS-CAMPO-02.'
+           END-SUBTRACT
            DISPLAY 'CAMPO 02 DEPOIS: ' WS-CAMPO-02
            DISPLAY ' '
 
            DISPLAY 'CAMPO 01 ANTES: ' WS-CAMPO-01
            SUBTRACT WS-CAMPO-02 FROM WS-CAMPO-01
+               ON SIZE ERROR
+                   DISPLAY 'ERRO: RESULTADO NAO CABE EM WS-CAMPO-01.'
+           END-SUBTRACT
            DISPLAY 'CAMPO 01 DEPOIS: ' WS-CAMPO-01
            DISPLAY ' '
 
            DISPLAY 'CAMPO 03 ANTES: ' WS-CAMPO-03
            SUBTRACT WS-CAMPO-01 FROM WS-CAMPO-02 GIVING WS-CAMPO-03
+               ON SIZE ERROR
+                   DISPLAY 'ERRO: RESULTADO NAO CABE EM WS-CAMPO-03.'
+           END-SUBTRACT
            DISPLAY 'CAMPO 03 DEPOIS: ' WS-CAMPO-03.
 
        PROGRAM-DONE.
