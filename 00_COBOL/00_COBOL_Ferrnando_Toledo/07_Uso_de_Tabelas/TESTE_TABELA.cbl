@@ -34,6 +34,20 @@
        01  WS-TABELA OCCURS 3 TIMES.
            05 WS-B PIC X(10) VALUE 'OLA'.
 
+       01  WS-PRODUTOS-VALORES.
+           05 FILLER PIC X(18) VALUE '001PARAFUSO       '.
+           05 FILLER PIC X(18) VALUE '010MARTELO        '.
+           05 FILLER PIC X(18) VALUE '025CHAVE DE FENDA '.
+           05 FILLER PIC X(18) VALUE '040ALICATE        '.
+           05 FILLER PIC X(18) VALUE '099SERROTE        '.
+       01  WS-PRODUTOS REDEFINES WS-PRODUTOS-VALORES.
+           05 WS-PRODUTO OCCURS 5 TIMES
+                  ASCENDING KEY IS WS-COD-PROD
+                  INDEXED BY WS-IDX.
+              10 WS-COD-PROD  PIC 9(03).
+              10 WS-NOME-PROD PIC X(15).
+
+       01  WS-COD-PROCURAR   PIC 9(03).
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -42,7 +56,16 @@
 
            DISPLAY "ONE-D TABLE : "WS-TABLE.
 
-           DISPLAY 'WS-TABELA: ' WS-TABELA
+           DISPLAY 'WS-TABELA: ' WS-TABELA.
+
+           DISPLAY 'CODIGO DO PRODUTO: '
+           ACCEPT WS-COD-PROCURAR
+           SEARCH ALL WS-PRODUTO
+               AT END
+                   DISPLAY 'PRODUTO NAO ENCONTRADO.'
+               WHEN WS-COD-PROD (WS-IDX) = WS-COD-PROCURAR
+                   DISPLAY 'PRODUTO: ' WS-NOME-PROD (WS-IDX)
+           END-SEARCH.
 
        PROGRAM-DONE.
            GOBACK.
