@@ -45,6 +45,8 @@
            ACCEPT STUDENT-ID.
            DISPLAY 'Informe o nome: '.
            ACCEPT STUDENT-NAME.
-           WRITE STUDENT-FILE.
+           WRITE STUDENT-FILE
+               INVALID KEY
+               DISPLAY 'ID: ' STUDENT-ID ' JA CADASTRADA.'.
 
        PROGRAM-DONE.
