@@ -34,7 +34,11 @@
            RECORD CONTAINS 50 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS REG-EMPREGADOS.
-       01  REG-EMPREGADOS      PIC X(50).
+       01  REG-EMPREGADOS.
+           05 EMP-CODIGO       PIC 9(05).
+           05 EMP-NOME         PIC X(30).
+           05 EMP-SALARIO      PIC 9(07)V99.
+           05 FILLER           PIC X(06).
 
        WORKING-STORAGE SECTION.
 
@@ -43,6 +47,12 @@
       *-----------------------------------------------------------------
        PROGRAM-BEGIN.
 
+           MOVE 100 TO EMP-CODIGO
+           MOVE 'JOSE MARIA' TO EMP-NOME
+           MOVE 1500,00 TO EMP-SALARIO
+           DISPLAY 'CODIGO: ' EMP-CODIGO
+           DISPLAY 'NOME: ' EMP-NOME
+           DISPLAY 'SALARIO: ' EMP-SALARIO.
 
        PROGRAM-DONE.
            GOBACK.
