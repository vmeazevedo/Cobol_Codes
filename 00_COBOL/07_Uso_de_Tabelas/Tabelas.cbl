@@ -20,28 +20,43 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ARQUIVO-TABELA-EMPREGADOS
+           ASSIGN TO 'tabela_empregados.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-TABELA-EMPREGADOS.
        I-O-CONTROL.
 
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
        FILE SECTION.
+       FD  ARQUIVO-TABELA-EMPREGADOS.
+       01  REGISTRO-TABELA-EMPREGADOS PIC X(50).
 
        WORKING-STORAGE SECTION.
        01  WS-TABLE.
            05 WS-A PIC A(10) VALUE 'EXEMPLO' OCCURS 5 TIMES.
 
+           COPY 'WSRELATORIO.cob'.
+
+
+       01  WS-AREAS.
+           05 WS-INDICE            PIC 9(03).
+           05 WS-QTD-EMPREGADOS    PIC 9(03) VALUE ZEROS.
+           05 WS-TOTAL-SALARIOS    PIC 9(07)V99 VALUE ZEROS.
+           05 WS-CARREGAR-ANTERIOR PIC X VALUE 'N'.
+           05 WS-FINAL-ARQUIVO-TABELA PIC X VALUE 'N'.
+           05 WS-STATUS-TABELA-EMPREGADOS PIC X(02) VALUE '00'.
 
        01  WS-TABELAS.
-           05 WS-EMPREGADOS OCCURS 3 TIMES.
+           05 WS-EMPREGADOS OCCURS 1 TO 50 TIMES
+                  DEPENDING ON WS-QTD-EMPREGADOS.
               10 WS-NUMERO         PIC 9(05).
               10 FILLER            PIC X(01).
               10 WS-NOME           PIC X(35).
               10 FILLER            PIC X(01).
               10 WS-SALARIO        PIC 9(05)V99.
               10 FILLER            PIC X(01).
-       01  WS-AREAS.
-           05 WS-INDICE            PIC 9(03).
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -54,15 +69,66 @@
 
 
            DISPLAY 'USO DO OCCURS COM ACCEPT: '
-           PERFORM 020-CARGA-TABELA THRU 020-FIM
-                   VARYING WS-INDICE FROM 1 BY 01
-                   UNTIL WS-INDICE GREATER 3
+           DISPLAY 'CARREGAR DADOS DA EXECUCAO ANTERIOR? (S/N)'
+           ACCEPT WS-CARREGAR-ANTERIOR
+           IF WS-CARREGAR-ANTERIOR = 'S' OR WS-CARREGAR-ANTERIOR = 's'
+               PERFORM 010-CARREGA-TABELA-ANTERIOR THRU 010-FIM
+           END-IF
+
+           IF WS-QTD-EMPREGADOS = ZEROS
+               PERFORM WITH TEST AFTER
+                       UNTIL WS-QTD-EMPREGADOS >= 1
+                           AND WS-QTD-EMPREGADOS <= 50
+                   DISPLAY 'QUANTOS EMPREGADOS (1-50): '
+                   ACCEPT WS-QTD-EMPREGADOS
+                   IF WS-QTD-EMPREGADOS < 1 OR WS-QTD-EMPREGADOS > 50
+                       DISPLAY 'QUANTIDADE INVALIDA. TENTE NOVAMENTE.'
+                   END-IF
+               END-PERFORM
+               ACCEPT WS-DATA-EXECUCAO-RELATORIO FROM DATE YYYYMMDD
+               PERFORM 020-CARGA-TABELA THRU 020-FIM
+                       VARYING WS-INDICE FROM 1 BY 01
+                       UNTIL WS-INDICE GREATER WS-QTD-EMPREGADOS
+           ELSE
+               ACCEPT WS-DATA-EXECUCAO-RELATORIO FROM DATE YYYYMMDD
+           END-IF
+
            PERFORM 030-ESVAZIA-TABELA THRU 030-FIM
                    VARYING WS-INDICE FROM 1 BY 1
-                   UNTIL WS-INDICE GREATER 3
+                   UNTIL WS-INDICE GREATER WS-QTD-EMPREGADOS
+           DISPLAY 'TOTAL DA FOLHA DE PAGAMENTO: ' WS-TOTAL-SALARIOS
+           PERFORM 050-SALVA-TABELA THRU 050-FIM
            GOBACK.
 
+           010-CARREGA-TABELA-ANTERIOR.
+               MOVE ZEROS TO WS-QTD-EMPREGADOS
+               OPEN INPUT ARQUIVO-TABELA-EMPREGADOS
+               IF WS-STATUS-TABELA-EMPREGADOS NOT = '00'
+                   DISPLAY 'NENHUM DADO SALVO ENCONTRADO.'
+               ELSE
+                   MOVE 'N' TO WS-FINAL-ARQUIVO-TABELA
+                   PERFORM UNTIL WS-FINAL-ARQUIVO-TABELA = 'S'
+                           OR WS-QTD-EMPREGADOS >= 50
+                       READ ARQUIVO-TABELA-EMPREGADOS
+                           AT END
+                               MOVE 'S' TO WS-FINAL-ARQUIVO-TABELA
+                           NOT AT END
+                               ADD 1 TO WS-QTD-EMPREGADOS
+                               MOVE REGISTRO-TABELA-EMPREGADOS
+                                   TO WS-EMPREGADOS (WS-QTD-EMPREGADOS)
+                       END-READ
+                   END-PERFORM
+                   IF WS-FINAL-ARQUIVO-TABELA NOT = 'S'
+                       DISPLAY 'ARQUIVO TEM MAIS DE 50 EMPREGADOS. '
+                               'REGISTROS EXCEDENTES IGNORADOS.'
+                   END-IF
+                   CLOSE ARQUIVO-TABELA-EMPREGADOS
+                   DISPLAY WS-QTD-EMPREGADOS ' EMPREGADOS CARREGADOS.'
+               END-IF.
+           010-FIM. EXIT.
+
            020-CARGA-TABELA.
+               INITIALIZE WS-EMPREGADOS (WS-INDICE)
                DISPLAY 'NUMERO: '
                ACCEPT WS-NUMERO (WS-INDICE)
                DISPLAY 'NOME: '
@@ -73,10 +139,49 @@
            020-FIM. EXIT.
 
            030-ESVAZIA-TABELA.
+               IF WS-CONTADOR-LINHA-RELATORIO = ZEROS
+                   PERFORM 040-CABECALHO THRU 040-FIM
+               END-IF
                DISPLAY 'NUMERO: ' WS-NUMERO (WS-INDICE)
                DISPLAY 'NOME: ' WS-NOME (WS-INDICE)
                DISPLAY 'SALARIO: ' WS-SALARIO (WS-INDICE)
-               DISPLAY ''.
+               DISPLAY ''
+               ADD WS-SALARIO (WS-INDICE) TO WS-TOTAL-SALARIOS
+               ADD 1 TO WS-CONTADOR-LINHA-RELATORIO
+               IF WS-CONTADOR-LINHA-RELATORIO >=
+                       WS-LINHAS-POR-PAGINA-RELATORIO
+                   MOVE ZEROS TO WS-CONTADOR-LINHA-RELATORIO
+               END-IF.
            030-FIM. EXIT.
 
+           040-CABECALHO.
+               ADD 1 TO WS-NUMERO-PAGINA-RELATORIO
+               DISPLAY ' '
+               DISPLAY 'RELATORIO DE EMPREGADOS'
+                       '          DATA: '
+                       WS-DIA-EXEC-RELATORIO '/' WS-MES-EXEC-RELATORIO
+                       '/' WS-ANO-EXEC-RELATORIO
+                       '          PAGINA: ' WS-NUMERO-PAGINA-RELATORIO
+               DISPLAY '=============================================='
+               MOVE ZEROS TO WS-CONTADOR-LINHA-RELATORIO.
+           040-FIM. EXIT.
+
+           050-SALVA-TABELA.
+               OPEN OUTPUT ARQUIVO-TABELA-EMPREGADOS
+               PERFORM VARYING WS-INDICE FROM 1 BY 1
+                       UNTIL WS-INDICE GREATER WS-QTD-EMPREGADOS
+                   MOVE WS-EMPREGADOS (WS-INDICE)
+                       TO REGISTRO-TABELA-EMPREGADOS
+      *Os FILLER de WS-EMPREGADOS nao sao tocados pelo INITIALIZE
+      *(regra do COBOL) e ficam com binario zero; o LINE SEQUENTIAL
+      *rejeita byte nao-imprimivel na gravacao, por isso sao
+      *forcados a espaco aqui antes do WRITE.
+                   MOVE SPACE TO REGISTRO-TABELA-EMPREGADOS (6:1)
+                   MOVE SPACE TO REGISTRO-TABELA-EMPREGADOS (42:1)
+                   MOVE SPACE TO REGISTRO-TABELA-EMPREGADOS (50:1)
+                   WRITE REGISTRO-TABELA-EMPREGADOS
+               END-PERFORM
+               CLOSE ARQUIVO-TABELA-EMPREGADOS.
+           050-FIM. EXIT.
+
        PROGRAM-DONE.
