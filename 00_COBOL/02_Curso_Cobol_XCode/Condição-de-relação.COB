@@ -35,6 +35,11 @@
       *=================================================================
        PROCEDURE                                       DIVISION.
       *=================================================================
+           DISPLAY 'INFORME O PRIMEIRO VALOR: '
+           ACCEPT WRK-VALOR.
+           DISPLAY 'INFORME O SEGUNDO VALOR: '
+           ACCEPT WRK-NUMERO.
+
       *VERIFICA��O DE ALGUMAS CONDI��ES RELACIONAIS.
       *CONDI��O RELACIONAL EQUAL
            IF WRK-VALOR EQUAL WRK-NUMERO
