@@ -22,41 +22,43 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT ASSIGN TO 'student.dat'
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS STUDENT-ID.
+           COPY 'SL_STUDENT.cbl'.
 
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
        FILE SECTION.
-       FD  STUDENT.
-       01  STUDENT-FILE.
-           05  STUDENT-ID           PIC 9(5).
-           05  FILLER               PIC X(1).
-           05  STUDENT-NAME         PIC X(25).
+           COPY 'FD_STUDENT.cbl'.
 
        WORKING-STORAGE SECTION.
-       01  WS-STUDENT.
-           05  WS-STUDENT-ID           PIC 9(5).
-           05  FILLER                  PIC X(1).
-           05  WS-STUDENT-NAME         PIC X(25).
+       77  REGISTRO-ENCONTRADO         PIC X VALUE 'N'.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
        PROGRAM-BEGIN.
 
-           DISPLAY 'STUDENT-ID: '
-           ACCEPT WS-STUDENT-ID.
-           DISPLAY 'NAME: '
-           ACCEPT WS-STUDENT-NAME.
-
            OPEN I-O STUDENT.
-               MOVE WS-STUDENT TO STUDENT-FILE.
-               WRITE STUDENT-FILE
-               END-WRITE.
+           PERFORM ALTERA-REGISTRO.
            CLOSE STUDENT.
            GOBACK.
 
+       ALTERA-REGISTRO.
+           DISPLAY 'STUDENT-ID: '.
+           ACCEPT STUDENT-ID.
+           READ STUDENT RECORD
+               INVALID KEY
+               MOVE 'N' TO REGISTRO-ENCONTRADO
+               NOT INVALID KEY
+               MOVE 'S' TO REGISTRO-ENCONTRADO.
+
+           IF REGISTRO-ENCONTRADO = 'N'
+               DISPLAY 'STUDENT-ID NAO ENCONTRADA.'
+           ELSE
+               DISPLAY 'NOME ATUAL: ' STUDENT-NAME
+               DISPLAY 'NOVO NOME: '
+               ACCEPT STUDENT-NAME
+               REWRITE STUDENT-FILE
+                   INVALID KEY
+                   DISPLAY 'ERRO AO REESCREVER O REGISTRO.'.
+
        PROGRAM-DONE.
