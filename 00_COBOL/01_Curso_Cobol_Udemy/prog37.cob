@@ -18,6 +18,11 @@
            COPY 'SELFUNCIONARIO.cob'.
       *O comando COPY ir� trazer as informa��es de dentro de outro
       *arquivo para ser executado aqui, como o comando import.
+           SELECT OPTIONAL ARQUIVO-CHECKPOINT
+           ASSIGN TO 'checkpoint_funcionarios.log'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *Registra o codigo de cada funcionario carregado com sucesso,
+      *para permitir retomar uma carga em lote interrompida.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
@@ -26,30 +31,110 @@
       *O comando COPY ir� trazer as informa��es de dentro de outro
       *arquivo para ser executado aqui, como o comando import.
 
+       FD  ARQUIVO-CHECKPOINT.
+       01  REGISTRO-CHECKPOINT.
+           05 CHECKPOINT-CODIGO PIC 9(06).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 CHECKPOINT-DATA-HORA PIC X(19).
+           05 FILLER            PIC X(54).
+
        WORKING-STORAGE SECTION.
+       77  WS-CAMPO-VALIDO PIC X VALUE 'N'.
+       77  WS-FIM-CHECKPOINT PIC X VALUE 'N'.
+       77  WS-ULTIMO-CODIGO-CHECKPOINT PIC 9(06) VALUE ZERO.
+       77  WS-TOTAL-CARREGADOS PIC 9(06) VALUE ZERO.
+       01  WS-DATA-HORA-CHECKPOINT.
+           05 WS-CKP-DATA.
+               10 WS-CKP-ANO PIC 9(04).
+               10 WS-CKP-MES PIC 9(02).
+               10 WS-CKP-DIA PIC 9(02).
+           05 WS-CKP-HORA.
+               10 WS-CKP-HOR PIC 9(02).
+               10 WS-CKP-MIN PIC 9(02).
+               10 WS-CKP-SEG PIC 9(02).
+               10 FILLER     PIC 9(02).
+           COPY 'WSFUNCIONARIO.cob'.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
        PROGRAM-BEGIN.
 
+           DISPLAY 'ARQUIVO_FUNCIONARIOS' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-NOME-ARQUIVO FROM ENVIRONMENT-VALUE
+               ON EXCEPTION
+                   MOVE 'funcionarios.dat' TO WS-NOME-ARQUIVO
+           END-ACCEPT.
+
+           PERFORM LE-CHECKPOINT-ANTERIOR.
+
            OPEN I-O ARQUIVO-FUNCIONARIO.
+           OPEN EXTEND ARQUIVO-CHECKPOINT.
       *Modo insumo � utilizado para ler e reescrever os registros de um arquivo.
-           PERFORM LER-E-ESCREVE-REGISTRO.
+      *Carrega varios funcionarios nesta execucao (carga em lote);
+      *DIGITE 0(ZERO) no codigo para encerrar a carga.
+           PERFORM LER-E-ESCREVE-REGISTRO
+               UNTIL FUNCIONARIO-CODIGO = ZERO.
+
            CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-CHECKPOINT.
+           DISPLAY 'TOTAL DE FUNCIONARIOS CARREGADOS NESTA EXECUCAO: '
+                   WS-TOTAL-CARREGADOS.
 
        PROGRAM-DONE.
            STOP RUN.
 
+      *Le o checkpoint da ultima carga em lote (se existir) e informa
+      *o operador onde uma carga anterior parou, caso tenha sido
+      *interrompida antes de terminar.
+       LE-CHECKPOINT-ANTERIOR.
+           MOVE 'N' TO WS-FIM-CHECKPOINT.
+           OPEN INPUT ARQUIVO-CHECKPOINT.
+           READ ARQUIVO-CHECKPOINT
+               AT END
+                   MOVE 'S' TO WS-FIM-CHECKPOINT
+           END-READ.
+           PERFORM UNTIL WS-FIM-CHECKPOINT = 'S'
+               MOVE CHECKPOINT-CODIGO TO WS-ULTIMO-CODIGO-CHECKPOINT
+               READ ARQUIVO-CHECKPOINT
+                   AT END
+                       MOVE 'S' TO WS-FIM-CHECKPOINT
+               END-READ
+           END-PERFORM.
+           CLOSE ARQUIVO-CHECKPOINT.
+
+           IF WS-ULTIMO-CODIGO-CHECKPOINT > ZERO
+               DISPLAY 'CHECKPOINT ANTERIOR: ULTIMO FUNCIONARIO '
+                       'CARREGADO FOI O CODIGO '
+                       WS-ULTIMO-CODIGO-CHECKPOINT '.'
+           ELSE
+               DISPLAY 'NENHUM CHECKPOINT DE CARGA ANTERIOR ENCONTRADO.'
+           END-IF.
+
        LER-E-ESCREVE-REGISTRO.
 
            MOVE SPACE TO FUNCIONARIO-REGISTRO.
            MOVE ZEROS TO FUNCIONARIO-CODIGO.
       *Move espa�o e zeros para as vari�veis.
-           DISPLAY 'INFORME O CODIGO DO FUNCIONARIO (1-9999): '.
+           DISPLAY 'INFORME O CODIGO DO FUNCIONARIO (1-999999):'.
+           DISPLAY 'DIGITE 0(ZERO) PARA ENCERRAR A CARGA EM LOTE.'.
            ACCEPT FUNCIONARIO-CODIGO.
-           DISPLAY 'INFORME O NOME DO FUNCIONARIO: '.
-           ACCEPT FUNCIONARIO-NOME.
+
+           IF FUNCIONARIO-CODIGO NOT = ZERO
+               PERFORM CADASTRA-UM-FUNCIONARIO.
+
+       CADASTRA-UM-FUNCIONARIO.
+           MOVE 'N' TO WS-CAMPO-VALIDO
+           PERFORM UNTIL WS-CAMPO-VALIDO = 'S'
+               DISPLAY 'INFORME O NOME DO FUNCIONARIO: '
+               ACCEPT FUNCIONARIO-NOME
+               IF FUNCIONARIO-NOME IS ALPHABETIC
+                   MOVE 'S' TO WS-CAMPO-VALIDO
+               ELSE
+                   DISPLAY 'NOME INVALIDO. INFORME APENAS LETRAS.'
+               END-IF
+           END-PERFORM.
+
            DISPLAY 'INFORME O ENDERECO DO FUNCIONARIO: '.
            ACCEPT FUNCIONARIO-ENDERECO.
            DISPLAY 'INFORME O TELEFONE DO FUNCIONARIO: '.
@@ -57,8 +142,49 @@
            DISPLAY 'INFORME O E-MAIL DO FUNCIONARIO:'.
            ACCEPT FUNCIONARIO-EMAIL.
 
+           MOVE 'N' TO WS-CAMPO-VALIDO
+           PERFORM UNTIL WS-CAMPO-VALIDO = 'S'
+               DISPLAY 'INFORME O RG DO FUNCIONARIO: '
+               ACCEPT FUNCIONARIO-RG
+               IF FUNCIONARIO-RG IS NUMERIC
+                   MOVE 'S' TO WS-CAMPO-VALIDO
+               ELSE
+                   DISPLAY 'RG INVALIDO. INFORME APENAS NUMEROS.'
+               END-IF
+           END-PERFORM.
+
+           MOVE 'N' TO WS-CAMPO-VALIDO
+           PERFORM UNTIL WS-CAMPO-VALIDO = 'S'
+               DISPLAY 'INFORME O CPF DO FUNCIONARIO: '
+               ACCEPT FUNCIONARIO-CPF
+               IF FUNCIONARIO-CPF IS NUMERIC
+                   MOVE 'S' TO WS-CAMPO-VALIDO
+               ELSE
+                   DISPLAY 'CPF INVALIDO. INFORME APENAS NUMEROS.'
+               END-IF
+           END-PERFORM.
+
+           DISPLAY 'INFORME A DATA DE NASCIMENTO (DDMMAAAA): '.
+           ACCEPT FUNCIONARIO-DATANASC.
+
            WRITE FUNCIONARIO-REGISTRO
             INVALID KEY
-            DISPLAY 'CODIGO: ' FUNCIONARIO-CODIGO ' JA FOI CADASTRADO.'.
+            DISPLAY 'CODIGO: ' FUNCIONARIO-CODIGO ' JA FOI CADASTRADO.'
+            NOT INVALID KEY
+            PERFORM GRAVA-CHECKPOINT
+           END-WRITE.
       *Se a key ja tiver sido utilizada ele informa uma msg.
       *Escreve os dados do ACCEPT no registro.
+
+      *Registra o codigo recem-carregado no log de checkpoint, para
+      *que uma carga futura possa ser retomada caso esta seja
+      *interrompida antes do operador digitar 0(ZERO).
+       GRAVA-CHECKPOINT.
+           ACCEPT WS-CKP-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-CKP-HORA FROM TIME.
+           MOVE FUNCIONARIO-CODIGO TO CHECKPOINT-CODIGO.
+           STRING WS-CKP-ANO '-' WS-CKP-MES '-' WS-CKP-DIA ' '
+                  WS-CKP-HOR ':' WS-CKP-MIN ':' WS-CKP-SEG
+                  DELIMITED BY SIZE INTO CHECKPOINT-DATA-HORA.
+           WRITE REGISTRO-CHECKPOINT.
+           ADD 1 TO WS-TOTAL-CARREGADOS.
