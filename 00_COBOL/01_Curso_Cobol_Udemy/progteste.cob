@@ -15,28 +15,56 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY 'SELFUNCIONARIO.cob'.
+
+           SELECT ARQUIVO-CSV
+           ASSIGN TO 'funcionarios.csv'
+           ORGANIZATION IS LINE SEQUENTIAL.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
        FILE SECTION.
            COPY 'FDFUNCIONARIO.cob'.
 
+       FD  ARQUIVO-CSV.
+       01  CSV-LINHA            PIC X(150).
+
        WORKING-STORAGE SECTION.
        01  FINAL-ARQUIVO PIC X.
+       01  WS-MODO-SAIDA        PIC X VALUE 'R'.
+       01  WS-TOTAL-FUNCIONARIOS PIC 9(06) VALUE ZEROS.
+           COPY 'WSFUNCIONARIO.cob'.
+           COPY 'WSRELATORIO.cob'.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
        PROGRAM-BEGIN.
 
+           DISPLAY 'MODO DE SAIDA (R=RELATORIO, C=CSV): '
+           ACCEPT WS-MODO-SAIDA.
+
+           ACCEPT WS-DATA-EXECUCAO-RELATORIO FROM DATE YYYYMMDD.
            OPEN INPUT ARQUIVO-FUNCIONARIO.
            MOVE 'N' TO FINAL-ARQUIVO.
 
+           IF WS-MODO-SAIDA = 'C'
+               OPEN OUTPUT ARQUIVO-CSV
+               MOVE 'CODIGO,NOME,ENDERECO,TELEFONE,EMAIL' TO CSV-LINHA
+               WRITE CSV-LINHA
+           END-IF.
+
            PERFORM LEIA-PROXIMO-REGISTRO.
 
            PERFORM EXIBA-REGISTROS
                UNTIL FINAL-ARQUIVO = 'S'.
 
            CLOSE ARQUIVO-FUNCIONARIO.
+           IF WS-MODO-SAIDA = 'C'
+               CLOSE ARQUIVO-CSV
+           END-IF.
+
+           DISPLAY ' '.
+           DISPLAY 'TOTAL DE FUNCIONARIOS LISTADOS: '
+                   WS-TOTAL-FUNCIONARIOS.
 
        PROGRAM-DONE.
            STOP RUN.
@@ -49,9 +77,48 @@
            PERFORM EXIBA-CAMPOS.
            PERFORM LEIA-PROXIMO-REGISTRO.
 
+       IMPRIME-CABECALHO.
+           ADD 1 TO WS-NUMERO-PAGINA-RELATORIO.
+           DISPLAY ' '.
+           DISPLAY 'RELATORIO DE FUNCIONARIOS'
+                   '          DATA: '
+                   WS-DIA-EXEC-RELATORIO '/' WS-MES-EXEC-RELATORIO '/'
+                   WS-ANO-EXEC-RELATORIO
+                   '          PAGINA: ' WS-NUMERO-PAGINA-RELATORIO.
+           DISPLAY '=================================================='.
+           MOVE ZEROS TO WS-CONTADOR-LINHA-RELATORIO.
+
        EXIBA-CAMPOS.
+           IF WS-MODO-SAIDA = 'C'
+               PERFORM EXIBA-CAMPOS-CSV
+           ELSE
+               PERFORM EXIBA-CAMPOS-RELATORIO
+           END-IF
+           ADD 1 TO WS-TOTAL-FUNCIONARIOS.
+
+       EXIBA-CAMPOS-RELATORIO.
+           IF WS-CONTADOR-LINHA-RELATORIO = ZEROS
+               PERFORM IMPRIME-CABECALHO.
            DISPLAY 'NOME: ' FUNCIONARIO-NOME.
            DISPLAY 'ENDERECO : ' FUNCIONARIO-ENDERECO.
            DISPLAY 'TELEFONE : ' FUNCIONARIO-TELEFONE.
            DISPLAY 'EMAIL : ' FUNCIONARIO-EMAIL.
            DISPLAY '=================='.
+           ADD 1 TO WS-CONTADOR-LINHA-RELATORIO.
+           IF WS-CONTADOR-LINHA-RELATORIO >=
+                   WS-LINHAS-POR-PAGINA-RELATORIO
+               MOVE ZEROS TO WS-CONTADOR-LINHA-RELATORIO.
+
+       EXIBA-CAMPOS-CSV.
+           STRING FUNCIONARIO-CODIGO DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCIONARIO-NOME DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCIONARIO-ENDERECO DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCIONARIO-TELEFONE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCIONARIO-EMAIL DELIMITED BY SIZE
+                  INTO CSV-LINHA
+           END-STRING.
+           WRITE CSV-LINHA.
