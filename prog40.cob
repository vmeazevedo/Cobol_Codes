@@ -0,0 +1,320 @@
+      ******************************************************************
+      * Author: Vinicius Azevedo
+      * Date: 18/04/2020
+      * Purpose: Acadêmico
+      * Tectonics: cobc
+      ******************************************************************
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. PROG40.
+      *Menu unico de manutencao de funcionarios (incluir, alterar,
+      *excluir e listar), reaproveitando o ARQUIVO-FUNCIONARIO
+      *compartilhado pelo SELFUNCIONARIO.cob/FDFUNCIONARIO.cob.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELFUNCIONARIO.cob'.
+           SELECT ARQUIVO-AUDITORIA
+           ASSIGN TO 'auditoria_funcionarios.log'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+           COPY 'FDFUNCIONARIO.cob'.
+
+       FD  ARQUIVO-AUDITORIA.
+       01  REGISTRO-AUDITORIA PIC X(220).
+
+       WORKING-STORAGE SECTION.
+       77  WS-OPCAO PIC 9(01) VALUE ZERO.
+       77  REGISTRO-ENCONTRADO PIC X VALUE 'N'.
+       77  CODIGO-FUNCIONARIO-PROCURAR PIC 9(6) VALUE ZERO.
+       77  QUAL-CAMPO PIC 9 VALUE ZERO.
+       77  FINAL-ARQUIVO PIC X VALUE 'N'.
+       77  WS-TOTAL-INCLUIDOS PIC 9(06) VALUE ZERO.
+       77  WS-TOTAL-ALTERADOS PIC 9(06) VALUE ZERO.
+       77  WS-TOTAL-EXCLUIDOS PIC 9(06) VALUE ZERO.
+       77  WS-CAMPO-VALIDO PIC X VALUE 'N'.
+       77  WS-POS-ARROBA PIC 9(02) VALUE ZERO.
+       77  WS-OPERADOR PIC X(20) VALUE SPACES.
+       77  WS-NOME-CAMPO PIC X(15) VALUE SPACES.
+       77  WS-VALOR-ANTIGO PIC X(50) VALUE SPACES.
+       77  WS-VALOR-NOVO PIC X(50) VALUE SPACES.
+           COPY 'WSFUNCIONARIO.cob'.
+       01  WS-DATA-HORA.
+           05 WS-DATA-ATUAL.
+               10 WS-ANO-ATUAL  PIC 9(04).
+               10 WS-MES-ATUAL  PIC 9(02).
+               10 WS-DIA-ATUAL  PIC 9(02).
+           05 WS-HORA-ATUAL.
+               10 WS-HOR-ATUAL  PIC 9(02).
+               10 WS-MIN-ATUAL  PIC 9(02).
+               10 WS-SEG-ATUAL  PIC 9(02).
+               10 FILLER        PIC 9(02).
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-BEGIN.
+           DISPLAY 'INFORME O SEU CODIGO DE OPERADOR: '.
+           ACCEPT WS-OPERADOR.
+
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+
+           PERFORM EXIBE-MENU
+               UNTIL WS-OPCAO = 5.
+
+           CLOSE ARQUIVO-AUDITORIA.
+
+           DISPLAY ' '.
+           DISPLAY 'RESUMO DA EXECUCAO:'.
+           DISPLAY 'TOTAL DE REGISTROS INCLUIDOS: ' WS-TOTAL-INCLUIDOS.
+           DISPLAY 'TOTAL DE REGISTROS ALTERADOS: ' WS-TOTAL-ALTERADOS.
+           DISPLAY 'TOTAL DE REGISTROS EXCLUIDOS: ' WS-TOTAL-EXCLUIDOS.
+       PROGRAM-DONE.
+      *GOBACK em vez de STOP RUN: quando executado isoladamente tem o
+      *mesmo efeito; quando chamado pelo Menu_interativo (opcao
+      *CADASTROS) devolve o controle ao menu em vez de encerrar tudo.
+           GOBACK.
+
+       EXIBE-MENU.
+           DISPLAY ' '.
+           DISPLAY 'MANUTENCAO DE FUNCIONARIOS'.
+           DISPLAY '1. INCLUIR'.
+           DISPLAY '2. ALTERAR'.
+           DISPLAY '3. EXCLUIR'.
+           DISPLAY '4. LISTAR'.
+           DISPLAY '5. SAIR'.
+           DISPLAY 'DIGITE A OPCAO: '.
+           ACCEPT WS-OPCAO.
+
+           IF WS-OPCAO = 1
+               PERFORM INCLUIR-FUNCIONARIO.
+           IF WS-OPCAO = 2
+               PERFORM ALTERAR-FUNCIONARIO.
+           IF WS-OPCAO = 3
+               PERFORM EXCLUIR-FUNCIONARIO.
+           IF WS-OPCAO = 4
+               PERFORM LISTAR-FUNCIONARIOS.
+           IF WS-OPCAO < 1 OR WS-OPCAO > 5
+               DISPLAY 'OPCAO INVALIDA.'.
+
+      *-----------------------------------------------------------------
+      *INCLUSAO - mesma logica do PROG37.
+      *-----------------------------------------------------------------
+       INCLUIR-FUNCIONARIO.
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           MOVE SPACE TO FUNCIONARIO-REGISTRO.
+           MOVE ZEROS TO FUNCIONARIO-CODIGO.
+           DISPLAY 'INFORME O CODIGO DO FUNCIONARIO (1-999999): '.
+           ACCEPT FUNCIONARIO-CODIGO.
+
+           MOVE 'N' TO WS-CAMPO-VALIDO
+           PERFORM UNTIL WS-CAMPO-VALIDO = 'S'
+               DISPLAY 'INFORME O NOME DO FUNCIONARIO: '
+               ACCEPT FUNCIONARIO-NOME
+               IF FUNCIONARIO-NOME IS ALPHABETIC
+                   MOVE 'S' TO WS-CAMPO-VALIDO
+               ELSE
+                   DISPLAY 'NOME INVALIDO. INFORME APENAS LETRAS.'
+               END-IF
+           END-PERFORM.
+
+           DISPLAY 'INFORME O ENDERECO DO FUNCIONARIO: '.
+           ACCEPT FUNCIONARIO-ENDERECO.
+           DISPLAY 'INFORME O TELEFONE DO FUNCIONARIO: '.
+           ACCEPT FUNCIONARIO-TELEFONE.
+           DISPLAY 'INFORME O E-MAIL DO FUNCIONARIO: '.
+           ACCEPT FUNCIONARIO-EMAIL.
+
+           MOVE 'N' TO WS-CAMPO-VALIDO
+           PERFORM UNTIL WS-CAMPO-VALIDO = 'S'
+               DISPLAY 'INFORME O RG DO FUNCIONARIO: '
+               ACCEPT FUNCIONARIO-RG
+               IF FUNCIONARIO-RG IS NUMERIC
+                   MOVE 'S' TO WS-CAMPO-VALIDO
+               ELSE
+                   DISPLAY 'RG INVALIDO. INFORME APENAS NUMEROS.'
+               END-IF
+           END-PERFORM.
+
+           MOVE 'N' TO WS-CAMPO-VALIDO
+           PERFORM UNTIL WS-CAMPO-VALIDO = 'S'
+               DISPLAY 'INFORME O CPF DO FUNCIONARIO: '
+               ACCEPT FUNCIONARIO-CPF
+               IF FUNCIONARIO-CPF IS NUMERIC
+                   MOVE 'S' TO WS-CAMPO-VALIDO
+               ELSE
+                   DISPLAY 'CPF INVALIDO. INFORME APENAS NUMEROS.'
+               END-IF
+           END-PERFORM.
+
+           DISPLAY 'INFORME A DATA DE NASCIMENTO (DDMMAAAA): '.
+           ACCEPT FUNCIONARIO-DATANASC.
+
+           WRITE FUNCIONARIO-REGISTRO
+               INVALID KEY
+                   DISPLAY 'CODIGO: ' FUNCIONARIO-CODIGO
+                           ' JA FOI CADASTRADO.'
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-INCLUIDOS
+           END-WRITE.
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+      *-----------------------------------------------------------------
+      *ALTERACAO - mesma logica do PROG38 (um campo por vez).
+      *-----------------------------------------------------------------
+       ALTERAR-FUNCIONARIO.
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           DISPLAY 'INFORME O CODIGO DO FUNCIONARIO PARA ALTERAR: '.
+           ACCEPT CODIGO-FUNCIONARIO-PROCURAR.
+           MOVE CODIGO-FUNCIONARIO-PROCURAR TO FUNCIONARIO-CODIGO.
+           READ ARQUIVO-FUNCIONARIO RECORD
+               INVALID KEY
+               MOVE 'N' TO REGISTRO-ENCONTRADO
+               NOT INVALID KEY
+               MOVE 'S' TO REGISTRO-ENCONTRADO.
+
+           IF REGISTRO-ENCONTRADO = 'N'
+               DISPLAY 'REGISTRO NAO ENCONTRADO.'
+           ELSE
+               DISPLAY '1.NOME: ' FUNCIONARIO-NOME
+               DISPLAY '2.ENDERECO: ' FUNCIONARIO-ENDERECO
+               DISPLAY '3.TELEFONE: ' FUNCIONARIO-TELEFONE
+               DISPLAY '4.EMAIL: ' FUNCIONARIO-EMAIL
+               DISPLAY 'DIGITE O NUMERO DO CAMPO PARA ALTERAR (1-4): '
+               ACCEPT QUAL-CAMPO
+               IF QUAL-CAMPO = 1
+                   MOVE 'NOME' TO WS-NOME-CAMPO
+                   MOVE FUNCIONARIO-NOME TO WS-VALOR-ANTIGO
+                   DISPLAY 'INFORME O NOME: '
+                   ACCEPT FUNCIONARIO-NOME
+                   MOVE FUNCIONARIO-NOME TO WS-VALOR-NOVO.
+               IF QUAL-CAMPO = 2
+                   MOVE 'ENDERECO' TO WS-NOME-CAMPO
+                   MOVE FUNCIONARIO-ENDERECO TO WS-VALOR-ANTIGO
+                   DISPLAY 'INFORME O ENDERECO: '
+                   ACCEPT FUNCIONARIO-ENDERECO
+                   MOVE FUNCIONARIO-ENDERECO TO WS-VALOR-NOVO.
+               IF QUAL-CAMPO = 3
+                   MOVE 'TELEFONE' TO WS-NOME-CAMPO
+                   MOVE FUNCIONARIO-TELEFONE TO WS-VALOR-ANTIGO
+                   MOVE 'N' TO WS-CAMPO-VALIDO
+                   PERFORM UNTIL WS-CAMPO-VALIDO = 'S'
+                       DISPLAY 'INFORME O TELEFONE: '
+                       ACCEPT FUNCIONARIO-TELEFONE
+                       PERFORM VALIDA-TELEFONE
+                   END-PERFORM
+                   MOVE FUNCIONARIO-TELEFONE TO WS-VALOR-NOVO.
+               IF QUAL-CAMPO = 4
+                   MOVE 'EMAIL' TO WS-NOME-CAMPO
+                   MOVE FUNCIONARIO-EMAIL TO WS-VALOR-ANTIGO
+                   MOVE 'N' TO WS-CAMPO-VALIDO
+                   PERFORM UNTIL WS-CAMPO-VALIDO = 'S'
+                       DISPLAY 'INFORME O EMAIL: '
+                       ACCEPT FUNCIONARIO-EMAIL
+                       PERFORM VALIDA-EMAIL
+                   END-PERFORM
+                   MOVE FUNCIONARIO-EMAIL TO WS-VALOR-NOVO.
+
+               IF QUAL-CAMPO > 0 AND QUAL-CAMPO < 5
+                   PERFORM GRAVA-AUDITORIA
+                   REWRITE FUNCIONARIO-REGISTRO
+                       INVALID KEY
+                           DISPLAY 'ERRO AO REESCREVER O REGISTRO.'
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TOTAL-ALTERADOS
+                   END-REWRITE
+               ELSE
+                   DISPLAY 'CAMPO INVALIDO. NADA FOI ALTERADO.'.
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+       VALIDA-TELEFONE.
+      *O telefone deve conter ao menos um digito numerico.
+           MOVE 'N' TO WS-CAMPO-VALIDO
+           MOVE ZERO TO WS-POS-ARROBA
+           IF FUNCIONARIO-TELEFONE NOT = SPACES
+               INSPECT FUNCIONARIO-TELEFONE
+                   TALLYING WS-POS-ARROBA
+                   FOR ALL '0' '1' '2' '3' '4' '5' '6' '7' '8' '9'
+               IF WS-POS-ARROBA > ZERO
+                   MOVE 'S' TO WS-CAMPO-VALIDO.
+           IF WS-CAMPO-VALIDO = 'N'
+               DISPLAY 'TELEFONE INVALIDO. INFORME APENAS NUMEROS.'.
+
+       VALIDA-EMAIL.
+      *O email deve conter o caractere @.
+           MOVE ZERO TO WS-POS-ARROBA.
+           INSPECT FUNCIONARIO-EMAIL
+               TALLYING WS-POS-ARROBA FOR ALL '@'.
+           IF WS-POS-ARROBA > ZERO
+               MOVE 'S' TO WS-CAMPO-VALIDO
+           ELSE
+               MOVE 'N' TO WS-CAMPO-VALIDO
+               DISPLAY 'EMAIL INVALIDO. DEVE CONTER O CARACTERE @.'.
+
+       GRAVA-AUDITORIA.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+           STRING WS-ANO-ATUAL '-' WS-MES-ATUAL '-' WS-DIA-ATUAL ' '
+                  WS-HOR-ATUAL ':' WS-MIN-ATUAL ':' WS-SEG-ATUAL
+                  ' OPERADOR=' WS-OPERADOR
+                  ' CODIGO=' FUNCIONARIO-CODIGO
+                  ' CAMPO=' WS-NOME-CAMPO
+                  ' ANTES=' WS-VALOR-ANTIGO
+                  ' DEPOIS=' WS-VALOR-NOVO
+                  DELIMITED BY SIZE INTO REGISTRO-AUDITORIA
+           END-STRING.
+           WRITE REGISTRO-AUDITORIA.
+
+      *-----------------------------------------------------------------
+      *EXCLUSAO - mesma logica do PROG39.
+      *-----------------------------------------------------------------
+       EXCLUIR-FUNCIONARIO.
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           DISPLAY 'INFORME O CODIGO DO FUNCIONARIO PARA EXCLUIR: '.
+           ACCEPT CODIGO-FUNCIONARIO-PROCURAR.
+           MOVE CODIGO-FUNCIONARIO-PROCURAR TO FUNCIONARIO-CODIGO.
+           READ ARQUIVO-FUNCIONARIO RECORD
+               INVALID KEY
+               MOVE 'N' TO REGISTRO-ENCONTRADO
+               NOT INVALID KEY
+               MOVE 'S' TO REGISTRO-ENCONTRADO.
+
+           IF REGISTRO-ENCONTRADO = 'N'
+               DISPLAY 'REGISTRO NAO ENCONTRADO.'
+           ELSE
+               DELETE ARQUIVO-FUNCIONARIO RECORD
+                   INVALID KEY
+                   DISPLAY 'CODIGO: ' FUNCIONARIO-CODIGO
+                           ' NAO PODE SER EXCLUIDO.'
+                   NOT INVALID KEY
+                   DISPLAY 'CODIGO: ' FUNCIONARIO-CODIGO
+                           ' EXCLUIDO COM SUCESSO.'
+                   ADD 1 TO WS-TOTAL-EXCLUIDOS.
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+      *-----------------------------------------------------------------
+      *LISTAGEM - mesma logica do PROGTESTE.
+      *-----------------------------------------------------------------
+       LISTAR-FUNCIONARIOS.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           MOVE 'N' TO FINAL-ARQUIVO.
+           READ ARQUIVO-FUNCIONARIO RECORD AT END
+               MOVE 'S' TO FINAL-ARQUIVO.
+           PERFORM UNTIL FINAL-ARQUIVO = 'S'
+               DISPLAY 'CODIGO: ' FUNCIONARIO-CODIGO
+               DISPLAY 'NOME: ' FUNCIONARIO-NOME
+               DISPLAY 'ENDERECO: ' FUNCIONARIO-ENDERECO
+               DISPLAY 'TELEFONE: ' FUNCIONARIO-TELEFONE
+               DISPLAY 'EMAIL: ' FUNCIONARIO-EMAIL
+               DISPLAY '=================='
+               READ ARQUIVO-FUNCIONARIO RECORD AT END
+                   MOVE 'S' TO FINAL-ARQUIVO
+               END-READ
+           END-PERFORM.
+           CLOSE ARQUIVO-FUNCIONARIO.
