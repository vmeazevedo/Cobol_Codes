@@ -16,38 +16,36 @@
        FILE-CONTROL.
       *Select irá associar a parte lógica ao arquivo físico.
       *Não existe o comando OPTIONAL em arquivos indexados.
-           SELECT ARQUIVO-FUNCIONARIO
-           ASSIGN TO 'funcionarios.dat'
-           ORGANIZATION IS INDEXED
-      *Arquivo sera indexado agora
-           RECORD KEY IS FUNCIONARIO-CODIGO
-      *Sera criado uma key para cada input do arquivo.
-           ACCESS MODE IS DYNAMIC.
-      *Modo de acesso é dinâmico.
+           COPY 'SELFUNCIONARIO.cob'.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
        FILE SECTION.
       *Contém a parte lógica do registro.
-       FD  ARQUIVO-FUNCIONARIO.
-       01  FUNCIONARIO-REGISTRO.
-           05 FUNCIONARIO-CODIGO PIC 9(4).
-           05 FUNCIONARIO-NOME PIC X(20).
-           05 FUNCIONARIO-ENDERECO PIC X(50).
-           05 FUNCIONARIO-TELEFONE PIC X(15).
-           05 FUNCIONARIO-EMAIL PIC X(30).
+           COPY 'FDFUNCIONARIO.cob'.
 
        WORKING-STORAGE SECTION.
+       01  WS-TOTAL-GRAVADOS PIC 9(06) VALUE ZERO.
+           COPY 'WSFUNCIONARIO.cob'.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
        PROGRAM-BEGIN.
 
+           DISPLAY 'ARQUIVO_FUNCIONARIOS' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-NOME-ARQUIVO FROM ENVIRONMENT-VALUE
+               ON EXCEPTION
+                   MOVE 'funcionarios.dat' TO WS-NOME-ARQUIVO
+           END-ACCEPT.
+
            OPEN I-O ARQUIVO-FUNCIONARIO.
       *Modo insumo é utilizado para ler e reescrever os registros de um arquivo.
            PERFORM LER-E-ESCREVE-REGISTRO.
            CLOSE ARQUIVO-FUNCIONARIO.
 
+           DISPLAY 'TOTAL DE REGISTROS GRAVADOS NESTA EXECUCAO: '
+                   WS-TOTAL-GRAVADOS.
+
        PROGRAM-DONE.
            STOP RUN.
 
@@ -56,7 +54,7 @@
            MOVE SPACE TO FUNCIONARIO-REGISTRO.
            MOVE ZEROS TO FUNCIONARIO-CODIGO.
       *Move espaço e zeros para as variáveis.
-           DISPLAY 'INFORME O CODIGO DO FUNCIONARIO (1-9999): '.
+           DISPLAY 'INFORME O CODIGO DO FUNCIONARIO (1-999999): '.
            ACCEPT FUNCIONARIO-CODIGO.
            DISPLAY 'INFORME O NOME DO FUNCIONARIO: '.
            ACCEPT FUNCIONARIO-NOME.
@@ -67,5 +65,11 @@
            DISPLAY 'INFORME O E-MAIL DO FUNCIONARIO:'.
            ACCEPT FUNCIONARIO-EMAIL.
 
-           WRITE FUNCIONARIO-REGISTRO.
+           WRITE FUNCIONARIO-REGISTRO
+               INVALID KEY
+                   DISPLAY 'CODIGO: ' FUNCIONARIO-CODIGO
+                           ' JA FOI CADASTRADO.'
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-GRAVADOS
+           END-WRITE.
       *Escreve os dados do ACCEPT no registro.
